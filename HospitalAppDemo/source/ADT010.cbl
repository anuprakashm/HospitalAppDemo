@@ -0,0 +1,435 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     ADT010                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Nightly ADT extract-to-MQ bridge.  Reads    **
+000600**                  the ADT extract produced by the feeder      **
+000700**                  job and PUTs one message per admission,     **
+000800**                  discharge or transfer record to the ADT     **
+000900**                  event queue.                                **
+001000**                                                              **
+001100******************************************************************
+001200*
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.    ADT010.
+001500 AUTHOR.        J HARTWELL.
+001600 INSTALLATION.  INTERFACE ENGINEERING.
+001700 DATE-WRITTEN.  2026-08-09.
+001800 DATE-COMPILED.
+001900*
+002000******************************************************************
+002100**  MODIFICATION HISTORY                                        **
+002200**  DATE       INIT  DESCRIPTION                                **
+002300**  ---------- ----  ------------------------------------------ **
+002400**  2026-08-09  JMH  Initial version - ADT extract to MQ PUT.   **
+002500**  2026-08-09  JMH  Per-dept dynamic queue via DEPCTLF; check   **
+002600**                   MQI/subprogram return codes; abort on       **
+002700**                   connect/open failure instead of running on. **
+002800******************************************************************
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.  IBM-370.
+003300 OBJECT-COMPUTER.  IBM-370.
+003400*
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT AD1-ADT-EXTRACT-FILE  ASSIGN TO ADTEXTR
+003800            ORGANIZATION IS SEQUENTIAL.
+003900*
+004000     SELECT AD1-DEPT-CONTROL-FILE ASSIGN TO DEPCTLF
+004100            ORGANIZATION IS INDEXED
+004200            ACCESS MODE IS RANDOM
+004300            RECORD KEY IS DP5-DEPT-CODE
+004400            FILE STATUS IS AD1-DEP-FILE-STATUS.
+004500*
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  AD1-ADT-EXTRACT-FILE
+004900     RECORDING MODE IS F.
+005000 01  AD1-ADT-EXTRACT-RECORD     PIC X(132).
+005100*
+005200 FD  AD1-DEPT-CONTROL-FILE
+005300     RECORDING MODE IS F.
+005400     COPY DEPCTL.
+005500*
+005600 WORKING-STORAGE SECTION.
+005700*
+005800******************************************************************
+005900**  MQ OBJECT / MESSAGE DESCRIPTORS                             **
+006000******************************************************************
+006100 01  AD1-MQ-AREA.
+006200     COPY CMQODV.
+006300     COPY CMQMDV.
+006400*
+006500     COPY PRITAB.
+006600*
+006700*
+006800******************************************************************
+006900**  MQ PUT MESSAGE OPTIONS (subset used by this bridge)         **
+007000******************************************************************
+007100 01  AD1-MQPMO.
+007200     05  AD1-PMO-STRUCID         PIC X(4)  VALUE 'PMO '.
+007300     05  AD1-PMO-VERSION         PIC S9(9) BINARY VALUE 1.
+007400     05  AD1-PMO-OPTIONS         PIC S9(9) BINARY VALUE 0.
+007500*
+007600******************************************************************
+007700**  MQI HANDLES AND RETURN AREAS                                **
+007800******************************************************************
+007900 01  AD1-HCONN                  PIC S9(9) BINARY VALUE 0.
+008000 01  AD1-HOBJ                   PIC S9(9) BINARY VALUE 0.
+008100 01  AD1-OPEN-OPTIONS           PIC S9(9) BINARY VALUE 0.
+008200 01  AD1-CLOSE-OPTIONS          PIC S9(9) BINARY VALUE 0.
+008300 01  AD1-COMPCODE               PIC S9(9) BINARY VALUE 0.
+008400 01  AD1-REASON                 PIC S9(9) BINARY VALUE 0.
+008500 01  AD1-BUFFLEN                PIC S9(9) BINARY VALUE 0.
+008600 01  AD1-QMGR-NAME               PIC X(48) VALUE SPACES.
+008700 01  AD1-AUD-FUNCTION-CODE       PIC X(01) VALUE SPACES.
+008800 01  AD1-AUD-RETURN-CODE         PIC S9(9) BINARY VALUE 0.
+008900 01  AD1-CKP-FUNCTION-CODE       PIC X(01) VALUE SPACES.
+009000 01  AD1-CKP-PROGRAM-ID          PIC X(08) VALUE 'ADT010'.
+009100 01  AD1-CKP-RECORD-COUNT        PIC 9(07) VALUE 0.
+009200 01  AD1-CKP-RETURN-CODE         PIC S9(9) BINARY VALUE 0.
+009300 01  AD1-DEP-FILE-STATUS        PIC X(02) VALUE '00'.
+009400 01  AD1-CURRENT-DEPT-CODE      PIC X(04) VALUE HIGH-VALUES.
+009500*
+009600******************************************************************
+009700**  SWITCHES AND COUNTERS                                       **
+009800******************************************************************
+009900 77  AD1-EOF-SWITCH              PIC X(01) VALUE 'N'.
+010000     88  AD1-EOF                        VALUE 'Y'.
+010100 77  AD1-ABORT-SWITCH            PIC X(01) VALUE 'N'.
+010200     88  AD1-ABORT-RUN                   VALUE 'Y'.
+010300 77  AD1-HOBJ-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+010400     88  AD1-HOBJ-IS-OPEN               VALUE 'Y'.
+010500 77  AD1-RECORDS-READ             PIC 9(07) COMP VALUE 0.
+010600 77  AD1-RECORDS-PUT              PIC 9(07) COMP VALUE 0.
+010700 77  AD1-SKIP-COUNT              PIC 9(07) COMP VALUE 0.
+010800*
+010900******************************************************************
+011000**  RUN DATE / TIME FOR MQMD-PUTDATE / MQMD-PUTTIME              **
+011100******************************************************************
+011200 01  AD1-RUN-DATE.
+011300     05  AD1-RUN-CENTURY          PIC 9(02).
+011400     05  AD1-RUN-YY               PIC 9(02).
+011500     05  AD1-RUN-MM               PIC 9(02).
+011600     05  AD1-RUN-DD               PIC 9(02).
+011700 01  AD1-RUN-TIME.
+011800     05  AD1-RUN-HH               PIC 9(02).
+011900     05  AD1-RUN-MIN              PIC 9(02).
+012000     05  AD1-RUN-SS               PIC 9(02).
+012100     05  AD1-RUN-HS               PIC 9(02).
+012200*
+012300 COPY ADTREC.
+012400*
+012500 01  AD1-MSG-BUFFER               PIC X(132).
+012600*
+012700 PROCEDURE DIVISION.
+012800*
+012900******************************************************************
+013000**  0000-MAINLINE                                                **
+013100******************************************************************
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+013400     IF NOT AD1-ABORT-RUN
+013500         PERFORM 2000-PROCESS-FILE    THRU 2000-EXIT
+013600             UNTIL AD1-EOF OR AD1-ABORT-RUN
+013700     END-IF
+013800     PERFORM 8000-TERMINATE       THRU 8000-EXIT
+013900     IF AD1-ABORT-RUN
+014000         MOVE 16                   TO RETURN-CODE
+014100     END-IF
+014200     GOBACK.
+014300*
+014400******************************************************************
+014500**  1000-INITIALIZE                                              **
+014600******************************************************************
+014700 1000-INITIALIZE.
+014800     ACCEPT AD1-RUN-DATE FROM DATE YYYYMMDD
+014900     ACCEPT AD1-RUN-TIME FROM TIME
+015000     MOVE SPACES                TO AD1-QMGR-NAME
+015100     OPEN INPUT AD1-ADT-EXTRACT-FILE
+015200     OPEN INPUT AD1-DEPT-CONTROL-FILE
+015300     IF AD1-DEP-FILE-STATUS NOT = '00'
+015400         DISPLAY 'ADT010 - OPEN FAILED FOR DEPCTLF, STATUS='
+015500                 AD1-DEP-FILE-STATUS
+015600         SET AD1-ABORT-RUN        TO TRUE
+015700         GO TO 1000-EXIT
+015800     END-IF
+015900     CALL 'MQCONN' USING AD1-QMGR-NAME
+016000                         AD1-HCONN
+016100                         AD1-COMPCODE
+016200                         AD1-REASON
+016300     IF AD1-COMPCODE NOT = 0
+016400         DISPLAY 'ADT010 - MQCONN FAILED, REASON=' AD1-REASON
+016500         SET AD1-ABORT-RUN        TO TRUE
+016600         GO TO 1000-EXIT
+016700     END-IF
+016800*    MQMD-USERIDENTIFIER/ACCOUNTINGTOKEN STAY AT THEIR CMQMDV
+016900*    DEFAULTS HERE (NOT SELF-ASSERTED) - THE QUEUE MANAGER
+017000*    STAMPS THEM FROM THE AUTHENTICATED MQCONN CONTEXT AT
+017100*    MQOPEN/MQPUT TIME, WHICH AUD040 THEN RECORDS.  LETTING
+017200*    THE APPLICATION OVERWRITE THEM WOULD LET IT ASSERT AN
+017300*    IDENTITY RATHER THAN HAVE ONE VERIFIED BY MQ.
+017400     MOVE 'O'                    TO AD1-AUD-FUNCTION-CODE
+017500     CALL 'AUD040' USING AD1-AUD-FUNCTION-CODE
+017600                         MQOD-OBJECTNAME
+017700                         MQMD-USERIDENTIFIER
+017800                         MQMD-PUTAPPLNAME
+017900                         MQMD-PUTDATE
+018000                         MQMD-PUTTIME
+018100                         MQMD-ACCOUNTINGTOKEN
+018200                         AD1-AUD-RETURN-CODE
+018300     IF AD1-AUD-RETURN-CODE NOT = 0
+018400         DISPLAY 'ADT010 - AUD040 OPEN RETURNED '
+018500                 AD1-AUD-RETURN-CODE
+018600     END-IF
+018700     MOVE 'O'                    TO AD1-CKP-FUNCTION-CODE
+018800     CALL 'CKP070' USING AD1-CKP-FUNCTION-CODE
+018900                         AD1-CKP-PROGRAM-ID
+019000                         AD1-CKP-RECORD-COUNT
+019100                         AD1-CKP-RETURN-CODE
+019200     IF AD1-CKP-RETURN-CODE NOT = 0
+019300         DISPLAY 'ADT010 - CKP070 OPEN RETURNED '
+019400                 AD1-CKP-RETURN-CODE
+019500     END-IF
+019600     PERFORM 2100-READ-RECORD   THRU 2100-EXIT
+019700     PERFORM 1600-SKIP-TO-CHECKPOINT THRU 1600-EXIT.
+019800 1000-EXIT.
+019900     EXIT.
+020000*
+020100******************************************************************
+020200**  1600-SKIP-TO-CHECKPOINT                                        **
+020300**  On restart, skip past records already PUT on a prior run,      **
+020400**  per the record count recovered from CKP070.                   **
+020500******************************************************************
+020600 1600-SKIP-TO-CHECKPOINT.
+020700     PERFORM 1610-SKIP-ONE-RECORD THRU 1610-EXIT
+020800         UNTIL AD1-EOF
+020900            OR AD1-RECORDS-READ NOT LESS THAN AD1-CKP-RECORD-COUNT.
+021000 1600-EXIT.
+021100     EXIT.
+021200*
+021300 1610-SKIP-ONE-RECORD.
+021400     ADD 1                        TO AD1-RECORDS-READ
+021500     PERFORM 2100-READ-RECORD     THRU 2100-EXIT.
+021600 1610-EXIT.
+021700     EXIT.
+021800*
+021900******************************************************************
+022000**  2000-PROCESS-FILE                                            **
+022100******************************************************************
+022200 2000-PROCESS-FILE.
+022300     ADD 1                       TO AD1-RECORDS-READ
+022400     PERFORM 2210-RESOLVE-DEPT-QUEUE THRU 2210-EXIT
+022500     PERFORM 2200-BUILD-MESSAGE  THRU 2200-EXIT
+022600     IF NOT AD1-ABORT-RUN
+022700         PERFORM 2300-PUT-MESSAGE    THRU 2300-EXIT
+022800     END-IF
+022900     PERFORM 2100-READ-RECORD    THRU 2100-EXIT.
+023000 2000-EXIT.
+023100     EXIT.
+023200*
+023300******************************************************************
+023400**  2100-READ-RECORD                                             **
+023500******************************************************************
+023600 2100-READ-RECORD.
+023700     READ AD1-ADT-EXTRACT-FILE INTO AD1-ADT-RECORD
+023800         AT END
+023900             MOVE 'Y'             TO AD1-EOF-SWITCH
+024000     END-READ.
+024100 2100-EXIT.
+024200     EXIT.
+024300*
+024400******************************************************************
+024500**  2210-RESOLVE-DEPT-QUEUE                                      **
+024600**  Looks up this record's department in DEPCTLF for an          **
+024700**  isolated dynamic queue name template.  The destination is    **
+024800**  reopened only when the department changes from the prior     **
+024900**  record, since MQOPEN resolves a dynamic queue once per open, **
+025000**  not once per message.  Departments with no DEPCTLF entry     **
+025100**  PUT to the shared ADT.EVENT.QUEUE, same as before.            **
+025200******************************************************************
+025300 2210-RESOLVE-DEPT-QUEUE.
+025400     IF AD1-DEPT-CODE = AD1-CURRENT-DEPT-CODE
+025500         GO TO 2210-EXIT
+025600     END-IF
+025700     IF AD1-HOBJ-IS-OPEN
+025800         CALL 'MQCLOSE' USING AD1-HCONN
+025900                              AD1-HOBJ
+026000                              AD1-CLOSE-OPTIONS
+026100                              AD1-COMPCODE
+026200                              AD1-REASON
+026300         MOVE 'N'                 TO AD1-HOBJ-OPEN-SWITCH
+026400     END-IF
+026500     MOVE AD1-DEPT-CODE              TO DP5-DEPT-CODE
+026600     READ AD1-DEPT-CONTROL-FILE
+026700         INVALID KEY
+026800             MOVE 'ADT.EVENT.QUEUE'  TO MQOD-OBJECTNAME
+026900             MOVE SPACES              TO MQOD-DYNAMICQNAME
+027000         NOT INVALID KEY
+027100             MOVE DP5-MODEL-QNAME    TO MQOD-OBJECTNAME
+027200             MOVE DP5-DYNAMIC-QNAME-TEMPLATE TO
+027300                  MQOD-DYNAMICQNAME
+027400     END-READ
+027500     MOVE 1                          TO MQOD-OBJECTTYPE
+027600     MOVE 8208                       TO AD1-OPEN-OPTIONS
+027700     CALL 'MQOPEN' USING AD1-HCONN
+027800                         MQOD
+027900                         AD1-OPEN-OPTIONS
+028000                         AD1-HOBJ
+028100                         AD1-COMPCODE
+028200                         AD1-REASON
+028300     IF AD1-COMPCODE NOT = 0
+028400         DISPLAY 'ADT010 - MQOPEN FAILED FOR DEPT '
+028500                 AD1-DEPT-CODE ' REASON=' AD1-REASON
+028600         SET AD1-ABORT-RUN            TO TRUE
+028700     ELSE
+028800         SET AD1-HOBJ-IS-OPEN          TO TRUE
+028900     END-IF
+029000     MOVE AD1-DEPT-CODE               TO AD1-CURRENT-DEPT-CODE.
+029100 2210-EXIT.
+029200     EXIT.
+029300*
+029400******************************************************************
+029500**  2200-BUILD-MESSAGE                                           **
+029600**  Populate MQOD / MQMD for this admission, discharge or        **
+029700**  transfer record and lay out the message buffer.              **
+029800******************************************************************
+029900 2200-BUILD-MESSAGE.
+030000     MOVE 'MQADT  '               TO MQMD-FORMAT
+030100     MOVE SPACES                  TO MQMD-MSGID
+030200     MOVE LOW-VALUES              TO MQMD-MSGID
+030300     MOVE 'ADT010'                TO MQMD-PUTAPPLNAME
+030400     STRING AD1-RUN-CENTURY AD1-RUN-YY AD1-RUN-MM AD1-RUN-DD
+030500         DELIMITED BY SIZE INTO MQMD-PUTDATE
+030600     STRING AD1-RUN-HH AD1-RUN-MIN AD1-RUN-SS AD1-RUN-HS
+030700         DELIMITED BY SIZE INTO MQMD-PUTTIME
+030800     MOVE AD1-ADT-RECORD          TO AD1-MSG-BUFFER
+030900     MOVE 132                     TO AD1-BUFFLEN
+031000     PERFORM 2250-ASSIGN-PRIORITY THRU 2250-EXIT.
+031100 2200-EXIT.
+031200     EXIT.
+031300*
+031400******************************************************************
+031500**  2250-ASSIGN-PRIORITY                                         **
+031600**  Look up MQMD-PRIORITY for this record's message type in      **
+031700**  PR6-PRIORITY-TABLE so STAT/code-alert traffic jumps ahead    **
+031800**  of routine ADT updates.  Unrecognized types keep the queue   **
+031900**  manager default (-1).                                       **
+032000******************************************************************
+032100 2250-ASSIGN-PRIORITY.
+032200     SET PR6-PRI-IDX              TO 1
+032300     SEARCH ALL PR6-PRI-ENTRY
+032400         AT END
+032500             MOVE -1               TO MQMD-PRIORITY
+032600         WHEN PR6-PRI-MSG-TYPE(PR6-PRI-IDX) = AD1-MSG-TYPE
+032700             MOVE PR6-PRI-LEVEL(PR6-PRI-IDX) TO MQMD-PRIORITY
+032800     END-SEARCH.
+032900 2250-EXIT.
+033000     EXIT.
+033100*
+033200*
+033300******************************************************************
+033400**  2300-PUT-MESSAGE                                             **
+033500******************************************************************
+033600 2300-PUT-MESSAGE.
+033700     CALL 'MQPUT' USING AD1-HCONN
+033800                         AD1-HOBJ
+033900                         MQMD
+034000                         AD1-MQPMO
+034100                         AD1-BUFFLEN
+034200                         AD1-MSG-BUFFER
+034300                         AD1-COMPCODE
+034400                         AD1-REASON
+034500     IF AD1-COMPCODE = 0
+034600         ADD 1                    TO AD1-RECORDS-PUT
+034700         MOVE 'W'                  TO AD1-AUD-FUNCTION-CODE
+034800         CALL 'AUD040' USING AD1-AUD-FUNCTION-CODE
+034900                             MQOD-OBJECTNAME
+035000                             MQMD-USERIDENTIFIER
+035100                             MQMD-PUTAPPLNAME
+035200                             MQMD-PUTDATE
+035300                             MQMD-PUTTIME
+035400                             MQMD-ACCOUNTINGTOKEN
+035500                             AD1-AUD-RETURN-CODE
+035600         IF AD1-AUD-RETURN-CODE NOT = 0
+035700             DISPLAY 'ADT010 - AUD040 WRITE RETURNED '
+035800                     AD1-AUD-RETURN-CODE
+035900         END-IF
+036000         MOVE 'W'                  TO AD1-CKP-FUNCTION-CODE
+036100         MOVE AD1-RECORDS-READ     TO AD1-CKP-RECORD-COUNT
+036200         CALL 'CKP070' USING AD1-CKP-FUNCTION-CODE
+036300                         AD1-CKP-PROGRAM-ID
+036400                         AD1-CKP-RECORD-COUNT
+036500                         AD1-CKP-RETURN-CODE
+036600         IF AD1-CKP-RETURN-CODE NOT = 0
+036700             DISPLAY 'ADT010 - CKP070 WRITE RETURNED '
+036800                     AD1-CKP-RETURN-CODE
+036900         END-IF
+037000     ELSE
+037100         DISPLAY 'ADT010 - MQPUT FAILED FOR PATIENT '
+037200                 AD1-PATIENT-ID ' REASON=' AD1-REASON
+037300     END-IF.
+037400 2300-EXIT.
+037500     EXIT.
+037600*
+037700******************************************************************
+037800**  8000-TERMINATE                                               **
+037900******************************************************************
+038000 8000-TERMINATE.
+038100     CLOSE AD1-ADT-EXTRACT-FILE
+038200     CLOSE AD1-DEPT-CONTROL-FILE
+038300     MOVE 0                       TO AD1-CLOSE-OPTIONS
+038400     IF AD1-HOBJ-IS-OPEN
+038500         CALL 'MQCLOSE' USING AD1-HCONN
+038600                              AD1-HOBJ
+038700                              AD1-CLOSE-OPTIONS
+038800                              AD1-COMPCODE
+038900                              AD1-REASON
+039000     END-IF
+039100     CALL 'MQDISC'  USING AD1-HCONN
+039200                          AD1-COMPCODE
+039300                          AD1-REASON
+039400     MOVE 'C'                     TO AD1-AUD-FUNCTION-CODE
+039500     CALL 'AUD040' USING AD1-AUD-FUNCTION-CODE
+039600                         MQOD-OBJECTNAME
+039700                         MQMD-USERIDENTIFIER
+039800                         MQMD-PUTAPPLNAME
+039900                         MQMD-PUTDATE
+040000                         MQMD-PUTTIME
+040100                         MQMD-ACCOUNTINGTOKEN
+040200                         AD1-AUD-RETURN-CODE
+040300     IF AD1-AUD-RETURN-CODE NOT = 0
+040400         DISPLAY 'ADT010 - AUD040 CLOSE RETURNED '
+040500                 AD1-AUD-RETURN-CODE
+040600     END-IF
+040700     IF NOT AD1-ABORT-RUN
+040800         MOVE 'R'                  TO AD1-CKP-FUNCTION-CODE
+040900         CALL 'CKP070' USING AD1-CKP-FUNCTION-CODE
+041000                             AD1-CKP-PROGRAM-ID
+041100                             AD1-CKP-RECORD-COUNT
+041200                             AD1-CKP-RETURN-CODE
+041300     END-IF
+041400     MOVE 'C'                     TO AD1-CKP-FUNCTION-CODE
+041500     CALL 'CKP070' USING AD1-CKP-FUNCTION-CODE
+041600                         AD1-CKP-PROGRAM-ID
+041700                         AD1-CKP-RECORD-COUNT
+041800                         AD1-CKP-RETURN-CODE
+041900     IF AD1-CKP-RETURN-CODE NOT = 0
+042000         DISPLAY 'ADT010 - CKP070 CLOSE RETURNED '
+042100                 AD1-CKP-RETURN-CODE
+042200     END-IF
+042300     DISPLAY 'ADT010 - RECORDS READ: ' AD1-RECORDS-READ
+042400     DISPLAY 'ADT010 - MESSAGES PUT: ' AD1-RECORDS-PUT.
+042500 8000-EXIT.
+042600     EXIT.
+042700*
+042800 9999-EXIT.
+042900     EXIT.
+043000      
+043100      
+043200      
+043300      
+043400      
+043500      
