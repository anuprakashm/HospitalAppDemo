@@ -0,0 +1,23 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      AUDREC                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Compliance audit trail record - one row     **
+000600**                  per message crossing an audited queue,      **
+000700**                  capturing who sent what, when.              **
+000800**                                                              **
+000900******************************************************************
+001000**  MODIFICATION HISTORY                                        **
+001100**  DATE       INIT  DESCRIPTION                                **
+001200**  ---------- ----  ------------------------------------------ **
+001300**  2026-08-09  JMH  Initial version for AUD040 audit trail.    **
+001400******************************************************************
+001500*
+001600 01  AU4-AUDIT-RECORD.
+001700     05  AU4-AUD-QUEUE-NAME       PIC X(48).
+001800     05  AU4-AUD-USERIDENTIFIER   PIC X(12).
+001900     05  AU4-AUD-PUTAPPLNAME      PIC X(28).
+002000     05  AU4-AUD-PUTDATE          PIC X(08).
+002100     05  AU4-AUD-PUTTIME          PIC X(08).
+002200     05  AU4-AUD-ACCOUNTINGTOKEN  PIC X(32).
+002300*
