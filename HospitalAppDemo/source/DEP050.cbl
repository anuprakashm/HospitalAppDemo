@@ -0,0 +1,221 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     DEP050                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Maintenance run for the per-department       **
+000600**                  dynamic queue control file.  Applies add,   **
+000700**                  change and delete transactions against      **
+000800**                  DEPCTLF so Radiology, Pharmacy, the ICU     **
+000900**                  and any other department can be given its   **
+001000**                  own MQOD-DYNAMICQNAME template instead of   **
+001100**                  sharing the 'CSQ.*' default.                **
+001200**                                                              **
+001300******************************************************************
+001400*
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID.    DEP050.
+001700 AUTHOR.        J HARTWELL.
+001800 INSTALLATION.  INTERFACE ENGINEERING.
+001900 DATE-WRITTEN.  2026-08-09.
+002000 DATE-COMPILED.
+002100*
+002200******************************************************************
+002300**  MODIFICATION HISTORY                                        **
+002400**  DATE       INIT  DESCRIPTION                                **
+002500**  ---------- ----  ------------------------------------------ **
+002600**  2026-08-09  JMH  Initial version - dept dynamic Q control.  **
+002700******************************************************************
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM-370.
+003200 OBJECT-COMPUTER.  IBM-370.
+003300*
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT DP5-MAINT-TXN-FILE    ASSIGN TO DEPMTXN
+003700            ORGANIZATION IS SEQUENTIAL.
+003800*
+003900     SELECT DP5-DEPT-CONTROL-FILE ASSIGN TO DEPCTLF
+004000            ORGANIZATION IS INDEXED
+004100            ACCESS MODE IS RANDOM
+004200            RECORD KEY IS DP5-DEPT-CODE
+004300            FILE STATUS IS DP5-CTL-FILE-STATUS.
+004400*
+004500     SELECT DP5-MAINT-REPORT      ASSIGN TO DEP050R
+004600            ORGANIZATION IS SEQUENTIAL.
+004700*
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  DP5-MAINT-TXN-FILE
+005100     RECORDING MODE IS F.
+005200     COPY DEPMTXN.
+005300*
+005400 FD  DP5-DEPT-CONTROL-FILE
+005500     RECORDING MODE IS F.
+005600     COPY DEPCTL.
+005700*
+005800 FD  DP5-MAINT-REPORT
+005900     RECORDING MODE IS F.
+006000 01  DP5-REPORT-LINE                PIC X(132).
+006100*
+006200 WORKING-STORAGE SECTION.
+006300*
+006400 01  DP5-CTL-FILE-STATUS            PIC X(02) VALUE '00'.
+006500*
+006600 77  DP5-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+006700     88  DP5-EOF                            VALUE 'Y'.
+006800 77  DP5-ABORT-SWITCH               PIC X(01) VALUE 'N'.
+006900     88  DP5-ABORT-RUN                      VALUE 'Y'.
+007000 77  DP5-RUN-DATE                   PIC 9(08) VALUE 0.
+007100 77  DP5-TXN-READ                   PIC 9(07) COMP VALUE 0.
+007200 77  DP5-TXN-APPLIED                PIC 9(07) COMP VALUE 0.
+007300 77  DP5-TXN-REJECTED               PIC 9(07) COMP VALUE 0.
+007400*
+007500 PROCEDURE DIVISION.
+007600*
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE        THRU 1000-EXIT
+007900     IF NOT DP5-ABORT-RUN
+008000         PERFORM 2000-APPLY-TXN     THRU 2000-EXIT
+008100             UNTIL DP5-EOF
+008200     END-IF
+008300     PERFORM 8000-TERMINATE         THRU 8000-EXIT
+008400     IF DP5-ABORT-RUN
+008500         MOVE 16                    TO RETURN-CODE
+008600     END-IF
+008700     GOBACK.
+008800*
+008900 1000-INITIALIZE.
+009000     ACCEPT DP5-RUN-DATE FROM DATE YYYYMMDD
+009100     OPEN INPUT  DP5-MAINT-TXN-FILE
+009200     OPEN I-O    DP5-DEPT-CONTROL-FILE
+009300     IF DP5-CTL-FILE-STATUS NOT = '00'
+009400         DISPLAY 'DEP050 - OPEN FAILED FOR DEPCTLF, STATUS='
+009500                 DP5-CTL-FILE-STATUS
+009600         SET DP5-ABORT-RUN        TO TRUE
+009700         GO TO 1000-EXIT
+009800     END-IF
+009900     OPEN OUTPUT DP5-MAINT-REPORT
+010000     MOVE SPACES                      TO DP5-REPORT-LINE
+010100     STRING 'DEPARTMENT QUEUE CONTROL MAINTENANCE - RUN DATE '
+010200            DP5-RUN-DATE
+010300         DELIMITED BY SIZE INTO DP5-REPORT-LINE
+010400     WRITE DP5-REPORT-LINE
+010500     PERFORM 2100-READ-TXN           THRU 2100-EXIT.
+010600 1000-EXIT.
+010700     EXIT.
+010800*
+010900 2000-APPLY-TXN.
+011000     ADD 1                             TO DP5-TXN-READ
+011100     EVALUATE TRUE
+011200         WHEN DP5-TXN-ADD
+011300             PERFORM 2200-ADD-DEPT      THRU 2200-EXIT
+011400         WHEN DP5-TXN-CHANGE
+011500             PERFORM 2300-CHANGE-DEPT   THRU 2300-EXIT
+011600         WHEN DP5-TXN-DELETE
+011700             PERFORM 2400-DELETE-DEPT   THRU 2400-EXIT
+011800         WHEN OTHER
+011900             PERFORM 2500-REJECT-TXN    THRU 2500-EXIT
+012000     END-EVALUATE
+012100     PERFORM 2100-READ-TXN            THRU 2100-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400*
+012500 2100-READ-TXN.
+012600     READ DP5-MAINT-TXN-FILE INTO DP5-MAINT-TXN-RECORD
+012700         AT END
+012800             MOVE 'Y'                   TO DP5-EOF-SWITCH
+012900     END-READ.
+013000 2100-EXIT.
+013100     EXIT.
+013200*
+013300 2200-ADD-DEPT.
+013400     MOVE DP5-TXN-DEPT-CODE              TO DP5-DEPT-CODE
+013500     MOVE DP5-TXN-DEPT-NAME               TO DP5-DEPT-NAME
+013600     MOVE DP5-TXN-QNAME-TEMPLATE          TO
+013700          DP5-DYNAMIC-QNAME-TEMPLATE
+013800     MOVE DP5-TXN-MODEL-QNAME             TO DP5-MODEL-QNAME
+013900     MOVE DP5-RUN-DATE                    TO DP5-LAST-UPDATE-DATE
+014000     WRITE DP5-DEPT-CONTROL-RECORD
+014100         INVALID KEY
+014200             PERFORM 2510-WRITE-REJECT     THRU 2510-EXIT
+014300         NOT INVALID KEY
+014400             PERFORM 2520-WRITE-APPLIED    THRU 2520-EXIT
+014500     END-WRITE.
+014600 2200-EXIT.
+014700     EXIT.
+014800*
+014900 2300-CHANGE-DEPT.
+015000     MOVE DP5-TXN-DEPT-CODE              TO DP5-DEPT-CODE
+015100     READ DP5-DEPT-CONTROL-FILE
+015200         INVALID KEY
+015300             PERFORM 2510-WRITE-REJECT     THRU 2510-EXIT
+015400         NOT INVALID KEY
+015500             MOVE DP5-TXN-DEPT-NAME          TO DP5-DEPT-NAME
+015600             MOVE DP5-TXN-QNAME-TEMPLATE     TO
+015700                  DP5-DYNAMIC-QNAME-TEMPLATE
+015800             MOVE DP5-TXN-MODEL-QNAME        TO DP5-MODEL-QNAME
+015900             MOVE DP5-RUN-DATE               TO
+016000                  DP5-LAST-UPDATE-DATE
+016100             REWRITE DP5-DEPT-CONTROL-RECORD
+016200             PERFORM 2520-WRITE-APPLIED     THRU 2520-EXIT
+016300     END-READ.
+016400 2300-EXIT.
+016500     EXIT.
+016600*
+016700 2400-DELETE-DEPT.
+016800     MOVE DP5-TXN-DEPT-CODE              TO DP5-DEPT-CODE
+016900     READ DP5-DEPT-CONTROL-FILE
+017000         INVALID KEY
+017100             PERFORM 2510-WRITE-REJECT     THRU 2510-EXIT
+017200         NOT INVALID KEY
+017300             DELETE DP5-DEPT-CONTROL-FILE
+017400             PERFORM 2520-WRITE-APPLIED     THRU 2520-EXIT
+017500     END-READ.
+017600 2400-EXIT.
+017700     EXIT.
+017800*
+017900 2500-REJECT-TXN.
+018000     PERFORM 2510-WRITE-REJECT            THRU 2510-EXIT.
+018100 2500-EXIT.
+018200     EXIT.
+018300*
+018400 2510-WRITE-REJECT.
+018500     ADD 1                                 TO DP5-TXN-REJECTED
+018600     MOVE SPACES                           TO DP5-REPORT-LINE
+018700     STRING 'REJECTED TXN ' DP5-TXN-CODE
+018800            ' DEPT ' DP5-TXN-DEPT-CODE
+018900            ' - NOT APPLIED'
+019000         DELIMITED BY SIZE INTO DP5-REPORT-LINE
+019100     WRITE DP5-REPORT-LINE.
+019200 2510-EXIT.
+019300     EXIT.
+019400*
+019500 2520-WRITE-APPLIED.
+019600     ADD 1                                 TO DP5-TXN-APPLIED
+019700     MOVE SPACES                           TO DP5-REPORT-LINE
+019800     STRING 'APPLIED  TXN ' DP5-TXN-CODE
+019900            ' DEPT ' DP5-TXN-DEPT-CODE
+020000            ' QNAME TEMPLATE ' DP5-TXN-QNAME-TEMPLATE(1:20)
+020100         DELIMITED BY SIZE INTO DP5-REPORT-LINE
+020200     WRITE DP5-REPORT-LINE.
+020300 2520-EXIT.
+020400     EXIT.
+020500*
+020600 8000-TERMINATE.
+020700     CLOSE DP5-MAINT-TXN-FILE
+020800     CLOSE DP5-DEPT-CONTROL-FILE
+020900     IF DP5-CTL-FILE-STATUS NOT = '00'
+021000         DISPLAY 'DEP050 - CLOSE FAILED FOR DEPCTLF, STATUS='
+021100                 DP5-CTL-FILE-STATUS
+021200     END-IF
+021300     CLOSE DP5-MAINT-REPORT
+021400     DISPLAY 'DEP050 - TRANSACTIONS READ:     ' DP5-TXN-READ
+021500     DISPLAY 'DEP050 - TRANSACTIONS APPLIED:  ' DP5-TXN-APPLIED
+021600     DISPLAY 'DEP050 - TRANSACTIONS REJECTED: ' DP5-TXN-REJECTED.
+021700 8000-EXIT.
+021800     EXIT.
+021900*
+022000 9999-EXIT.
+022100     EXIT.
