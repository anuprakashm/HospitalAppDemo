@@ -0,0 +1,26 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      CKPREC                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Restart/checkpoint record for persistent    **
+000600**                  batch MQ interfaces.  One row per           **
+000700**                  interface program, holding the count of     **
+000800**                  input records successfully PUT on its last  **
+000900**                  run so a rerun after an abend can skip      **
+001000**                  what already made it to the queue instead   **
+001100**                  of duplicating or dropping records.         **
+001200**                                                              **
+001300******************************************************************
+001400**  MODIFICATION HISTORY                                        **
+001500**  DATE       INIT  DESCRIPTION                                **
+001600**  ---------- ----  ------------------------------------------ **
+001700**  2026-08-09  JMH  Initial version for CKP070 checkpointing.  **
+001800******************************************************************
+001900*
+002000 01  CK7-CHECKPOINT-RECORD.
+002100     05  CK7-PROGRAM-ID              PIC X(08).
+002200     05  CK7-LAST-RECORD-COUNT       PIC 9(07).
+002300     05  CK7-CHECKPOINT-DATE         PIC X(08).
+002400     05  CK7-CHECKPOINT-TIME         PIC X(08).
+002500     05  FILLER                      PIC X(09).
+002600*
