@@ -0,0 +1,130 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     AUD040                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Compliance audit trail writer, CALLed by    **
+000600**                  any interface program that PUTs or GETs a   **
+000700**                  message on an audited queue (today the      **
+000800**                  admissions feed; billing will call the      **
+000900**                  same entry once it has its own bridge).     **
+001000**                  Captures MQMD-USERIDENTIFIER,                **
+001100**                  MQMD-PUTAPPLNAME, MQMD-PUTDATE,              **
+001200**                  MQMD-PUTTIME and MQMD-ACCOUNTINGTOKEN to     **
+001300**                  a durable audit file on request.            **
+001400**                                                              **
+001500**                  AU4-FUNCTION-CODE drives the call:          **
+001600**                    'O' - open the audit file (once per run)  **
+001700**                    'W' - write one audit record               **
+001800**                    'C' - close the audit file (once per run)  **
+001900**                                                              **
+002000******************************************************************
+002100*
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.    AUD040.
+002400 AUTHOR.        J HARTWELL.
+002500 INSTALLATION.  INTERFACE ENGINEERING.
+002600 DATE-WRITTEN.  2026-08-09.
+002700 DATE-COMPILED.
+002800*
+002900******************************************************************
+003000**  MODIFICATION HISTORY                                        **
+003100**  DATE       INIT  DESCRIPTION                                **
+003200**  ---------- ----  ------------------------------------------ **
+003300**  2026-08-09  JMH  Initial version - compliance audit trail.  **
+003400******************************************************************
+003500*
+003600 ENVIRONMENT DIVISION.
+003700 CONFIGURATION SECTION.
+003800 SOURCE-COMPUTER.  IBM-370.
+003900 OBJECT-COMPUTER.  IBM-370.
+004000*
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT AU4-AUDIT-FILE        ASSIGN TO AUDTRL
+004400            ORGANIZATION IS SEQUENTIAL.
+004500*
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  AU4-AUDIT-FILE
+004900     RECORDING MODE IS F.
+005000     COPY AUDREC.
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 77  AU4-FILE-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+005400     88  AU4-FILE-IS-OPEN                  VALUE 'Y'.
+005500 77  AU4-RECORDS-WRITTEN           PIC 9(07) COMP VALUE 0.
+005600*
+005700 LINKAGE SECTION.
+005800 01  AU4-FUNCTION-CODE             PIC X(01).
+005900     88  AU4-OPEN-FUNCTION                 VALUE 'O'.
+006000     88  AU4-WRITE-FUNCTION                VALUE 'W'.
+006100     88  AU4-CLOSE-FUNCTION                VALUE 'C'.
+006200 01  AU4-QUEUE-NAME                PIC X(48).
+006300 01  AU4-USERIDENTIFIER            PIC X(12).
+006400 01  AU4-PUTAPPLNAME               PIC X(28).
+006500 01  AU4-PUTDATE                   PIC X(08).
+006600 01  AU4-PUTTIME                   PIC X(08).
+006700 01  AU4-ACCOUNTINGTOKEN           PIC X(32).
+006800 01  AU4-RETURN-CODE               PIC S9(09) BINARY.
+006900*
+007000 PROCEDURE DIVISION USING AU4-FUNCTION-CODE
+007100                           AU4-QUEUE-NAME
+007200                           AU4-USERIDENTIFIER
+007300                           AU4-PUTAPPLNAME
+007400                           AU4-PUTDATE
+007500                           AU4-PUTTIME
+007600                           AU4-ACCOUNTINGTOKEN
+007700                           AU4-RETURN-CODE.
+007800*
+007900 0000-MAINLINE.
+008000     MOVE 0                          TO AU4-RETURN-CODE
+008100     EVALUATE TRUE
+008200         WHEN AU4-OPEN-FUNCTION
+008300             PERFORM 1000-OPEN-AUDIT   THRU 1000-EXIT
+008400         WHEN AU4-WRITE-FUNCTION
+008500             PERFORM 2000-WRITE-AUDIT  THRU 2000-EXIT
+008600         WHEN AU4-CLOSE-FUNCTION
+008700             PERFORM 3000-CLOSE-AUDIT  THRU 3000-EXIT
+008800         WHEN OTHER
+008900             MOVE 8                     TO AU4-RETURN-CODE
+009000     END-EVALUATE
+009100     GOBACK.
+009200*
+009300 1000-OPEN-AUDIT.
+009400     IF NOT AU4-FILE-IS-OPEN
+009500         OPEN EXTEND AU4-AUDIT-FILE
+009600         MOVE 'Y'                       TO AU4-FILE-OPEN-SWITCH
+009700     END-IF.
+009800 1000-EXIT.
+009900     EXIT.
+010000*
+010100 2000-WRITE-AUDIT.
+010200     IF NOT AU4-FILE-IS-OPEN
+010300         MOVE 8                          TO AU4-RETURN-CODE
+010400         GO TO 2000-EXIT
+010500     END-IF
+010600     MOVE AU4-QUEUE-NAME                 TO AU4-AUD-QUEUE-NAME
+010700     MOVE AU4-USERIDENTIFIER             TO
+010800          AU4-AUD-USERIDENTIFIER
+010900     MOVE AU4-PUTAPPLNAME                TO AU4-AUD-PUTAPPLNAME
+011000     MOVE AU4-PUTDATE                    TO AU4-AUD-PUTDATE
+011100     MOVE AU4-PUTTIME                    TO AU4-AUD-PUTTIME
+011200     MOVE AU4-ACCOUNTINGTOKEN            TO
+011300          AU4-AUD-ACCOUNTINGTOKEN
+011400     WRITE AU4-AUDIT-RECORD
+011500     ADD 1                                TO AU4-RECORDS-WRITTEN.
+011600 2000-EXIT.
+011700     EXIT.
+011800*
+011900 3000-CLOSE-AUDIT.
+012000     IF AU4-FILE-IS-OPEN
+012100         CLOSE AU4-AUDIT-FILE
+012200         MOVE 'N'                          TO AU4-FILE-OPEN-SWITCH
+012300         DISPLAY 'AUD040 - AUDIT RECORDS WRITTEN: '
+012400                 AU4-RECORDS-WRITTEN
+012500     END-IF.
+012600 3000-EXIT.
+012700     EXIT.
+012800*
+012900 9999-EXIT.
+013000     EXIT.
