@@ -0,0 +1,42 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      RTETAB                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Multi-queue-manager routing table, keyed    **
+000600**                  by hospital feed type.  Loaded from         **
+000700**                  literal FILLER entries and searched with    **
+000800**                  SEARCH ALL against the ascending key so     **
+000900**                  MQOD-OBJECTQMGRNAME can be resolved and     **
+001000**                  stamped before MQOPEN instead of every      **
+001100**                  program hand-coding its own local queue     **
+001200**                  manager.  A blank queue manager name means  **
+001300**                  the local queue manager (no entry needed    **
+001400**                  for purely local feeds).                    **
+001500**                                                              **
+001600******************************************************************
+001700**  MODIFICATION HISTORY                                        **
+001800**  DATE       INIT  DESCRIPTION                                **
+001900**  ---------- ----  ------------------------------------------ **
+002000**  2026-08-09  JMH  Initial version - COPYed directly into     **
+002100**                   LAB020 WORKING-STORAGE and searched by     **
+002200**                   1550-RESOLVE-ROUTE before MQCONN/MQOPEN;   **
+002300**                   no separate QMGR-routing subprogram.       **
+002400******************************************************************
+002500*
+002600 01  RT8-ROUTING-VALUES.
+002700    05  FILLER   PIC X(56) VALUE
+002800       'ADT                                                     '.
+002900    05  FILLER   PIC X(56) VALUE
+003000       'CLINIC  QM.CLINIC.AFFILIATE                             '.
+003100    05  FILLER   PIC X(56) VALUE
+003200       'LABORDER                                                '.
+003300    05  FILLER   PIC X(56) VALUE
+003400       'REFLAB  QM.REFLAB.EXTERNAL                              '.
+003500*
+003600 01  RT8-ROUTING-TABLE REDEFINES RT8-ROUTING-VALUES.
+003700    05  RT8-RTE-ENTRY OCCURS 4 TIMES
+003800            ASCENDING KEY IS RT8-RTE-FEED-TYPE
+003900            INDEXED BY RT8-RTE-IDX.
+004000        10  RT8-RTE-FEED-TYPE       PIC X(08).
+004100        10  RT8-RTE-QMGR-NAME       PIC X(48).
+004200*
