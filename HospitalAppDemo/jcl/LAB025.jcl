@@ -0,0 +1,16 @@
+//LAB025   JOB (ACCTNO),'LAB RESULT RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* END-OF-DAY LAB ORDER/RESULT RECONCILIATION AND TIMEOUT REPORT *
+//* RESULTS WHOSE CODEDCHARSETID/ENCODING DON'T MATCH THE         *
+//* HOSPITAL STANDARD ARE LOGGED TO LAB025X AND EXCLUDED FROM     *
+//* CORRELID MATCHING.                                            *
+//*--------------------------------------------------------------*
+//STEP025  EXEC PGM=LAB025
+//STEPLIB  DD   DSN=HOSP.PROD.LOADLIB,DISP=SHR
+//LABRESX  DD   DSN=HOSP.PROD.LAB.RESULT.EXTRACT,DISP=SHR
+//ORDTRKF  DD   DSN=HOSP.PROD.LAB.ORDER.TRACK,DISP=SHR
+//LAB025R  DD   SYSOUT=*
+//LAB025X  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
