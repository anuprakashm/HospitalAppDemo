@@ -0,0 +1,182 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     BAK030                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Daily poison-message report.  Reads the     **
+000600**                  backout queue extract (already filtered     **
+000700**                  to BOTHRESH by the queue manager),          **
+000800**                  decodes MQMD-FEEDBACK into plain text, and  **
+000900**                  lists the sending application and put time  **
+001000**                  so support can chase the source system.     **
+001100**                                                              **
+001200******************************************************************
+001300*
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID.    BAK030.
+001600 AUTHOR.        J HARTWELL.
+001700 INSTALLATION.  INTERFACE ENGINEERING.
+001800 DATE-WRITTEN.  2026-08-09.
+001900 DATE-COMPILED.
+002000*
+002100******************************************************************
+002200**  MODIFICATION HISTORY                                        **
+002300**  DATE       INIT  DESCRIPTION                                **
+002400**  ---------- ----  ------------------------------------------ **
+002500**  2026-08-09  JMH  Initial version - poison message report.   **
+002600**  2026-08-09  JMH  Removed redundant BACKOUTCOUNT re-filter   **
+002700**                   - the queue manager's own BOTHRESH already **
+002800**                   decides what lands on the backout queue.   **
+002900******************************************************************
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM-370.
+003400 OBJECT-COMPUTER.  IBM-370.
+003500*
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT BK3-BACKOUT-FILE     ASSIGN TO BAKQEXT
+003900            ORGANIZATION IS SEQUENTIAL.
+004000*
+004100     SELECT BK3-EXCEPTION-REPORT ASSIGN TO BAK030R
+004200            ORGANIZATION IS SEQUENTIAL.
+004300*
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  BK3-BACKOUT-FILE
+004700     RECORDING MODE IS F.
+004800     COPY BAKMSG.
+004900*
+005000 FD  BK3-EXCEPTION-REPORT
+005100     RECORDING MODE IS F.
+005200 01  BK3-REPORT-LINE               PIC X(132).
+005300*
+005400 WORKING-STORAGE SECTION.
+005500*
+005600 77  BK3-EOF-SWITCH                PIC X(01) VALUE 'N'.
+005700     88  BK3-EOF                           VALUE 'Y'.
+005800 77  BK3-RECORDS-READ              PIC 9(07) COMP VALUE 0.
+005900 77  BK3-RECORDS-REPORTED           PIC 9(07) COMP VALUE 0.
+006000*
+006100 01  BK3-RUN-DATE                  PIC 9(08).
+006200*
+006300******************************************************************
+006400**  MQ FEEDBACK REASON CODE DECODE TABLE                        **
+006500**  Loaded from literal FILLER entries, searched with SEARCH    **
+006600**  ALL against the ascending BK3-FB-CODE key.                  **
+006700******************************************************************
+006800 01  BK3-FEEDBACK-VALUES.
+006900     05  FILLER   PIC X(42) VALUE
+007000         '000000000NONE                             '.
+007100     05  FILLER   PIC X(42) VALUE
+007200         '000000256COA - CONFIRM ON ARRIVAL         '.
+007300     05  FILLER   PIC X(42) VALUE
+007400         '000000257COD - CONFIRM ON DELIVERY        '.
+007500     05  FILLER   PIC X(42) VALUE
+007600         '000000258MESSAGE EXPIRED BEFORE DELIVERY  '.
+007700     05  FILLER   PIC X(42) VALUE
+007800         '000000262NOT AUTHORIZED FOR OPERATION     '.
+007900     05  FILLER   PIC X(42) VALUE
+008000         '000000267TRANSMISSION QUEUE MESSAGE ERROR '.
+008100     05  FILLER   PIC X(42) VALUE
+008200         '000000268POSITIVE ACTION NOTIFICATION     '.
+008300     05  FILLER   PIC X(42) VALUE
+008400         '000000269NEGATIVE ACTION NOTIFICATION     '.
+008500     05  FILLER   PIC X(42) VALUE
+008600         '000000271MESSAGE DATA LENGTH ZERO         '.
+008700     05  FILLER   PIC X(42) VALUE
+008800         '000000274MESSAGE BUFFER OVERFLOW          '.
+008900*
+009000 01  BK3-FEEDBACK-TABLE REDEFINES BK3-FEEDBACK-VALUES.
+009100     05  BK3-FB-ENTRY OCCURS 10 TIMES
+009200             ASCENDING KEY IS BK3-FB-CODE
+009300             INDEXED BY BK3-FB-IDX.
+009400         10  BK3-FB-CODE          PIC 9(09).
+009500         10  BK3-FB-TEXT          PIC X(33).
+009600*
+009700 01  BK3-DECODED-FEEDBACK          PIC X(33).
+009800 01  BK3-FEEDBACK-UNSIGNED         PIC 9(09).
+009900 01  BK3-BACKOUTCOUNT-DISPLAY       PIC 9(09).
+010000*
+010100 PROCEDURE DIVISION.
+010200*
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE         THRU 1000-EXIT
+010500     PERFORM 2000-PROCESS-BACKOUT    THRU 2000-EXIT
+010600         UNTIL BK3-EOF
+010700     PERFORM 8000-TERMINATE          THRU 8000-EXIT
+010800     GOBACK.
+010900*
+011000 1000-INITIALIZE.
+011100     ACCEPT BK3-RUN-DATE FROM DATE YYYYMMDD
+011200     OPEN INPUT  BK3-BACKOUT-FILE
+011300     OPEN OUTPUT BK3-EXCEPTION-REPORT
+011400     MOVE SPACES                      TO BK3-REPORT-LINE
+011500     STRING 'POISON MESSAGE REPORT - RUN DATE ' BK3-RUN-DATE
+011600         DELIMITED BY SIZE INTO BK3-REPORT-LINE
+011700     WRITE BK3-REPORT-LINE
+011800     PERFORM 2100-READ-BACKOUT        THRU 2100-EXIT.
+011900 1000-EXIT.
+012000     EXIT.
+012100*
+012200 2000-PROCESS-BACKOUT.
+012300     ADD 1                             TO BK3-RECORDS-READ
+012400     PERFORM 2200-DECODE-FEEDBACK       THRU 2200-EXIT
+012500     PERFORM 2300-WRITE-EXCEPTION       THRU 2300-EXIT
+012600     PERFORM 2100-READ-BACKOUT         THRU 2100-EXIT.
+012700 2000-EXIT.
+012800     EXIT.
+012900*
+013000 2100-READ-BACKOUT.
+013100     READ BK3-BACKOUT-FILE INTO BK3-BACKOUT-MSG-RECORD
+013200         AT END
+013300             MOVE 'Y'                   TO BK3-EOF-SWITCH
+013400     END-READ.
+013500 2100-EXIT.
+013600     EXIT.
+013700*
+013800******************************************************************
+013900**  2200-DECODE-FEEDBACK                                         **
+014000**  Translate MQMD-FEEDBACK into a support-readable reason.      **
+014100******************************************************************
+014200 2200-DECODE-FEEDBACK.
+014300     MOVE BK3-BAK-FEEDBACK              TO BK3-FEEDBACK-UNSIGNED
+014400     SET BK3-FB-IDX                     TO 1
+014500     SEARCH ALL BK3-FB-ENTRY
+014600         AT END
+014700             STRING 'APPLICATION-DEFINED REASON CODE '
+014800                    BK3-FEEDBACK-UNSIGNED
+014900                 DELIMITED BY SIZE INTO BK3-DECODED-FEEDBACK
+015000         WHEN BK3-FB-CODE(BK3-FB-IDX) = BK3-FEEDBACK-UNSIGNED
+015100             MOVE BK3-FB-TEXT(BK3-FB-IDX) TO BK3-DECODED-FEEDBACK
+015200     END-SEARCH.
+015300 2200-EXIT.
+015400     EXIT.
+015500*
+015600 2300-WRITE-EXCEPTION.
+015700     MOVE BK3-BAK-BACKOUTCOUNT            TO
+015800         BK3-BACKOUTCOUNT-DISPLAY
+015900     MOVE SPACES                         TO BK3-REPORT-LINE
+016000     STRING 'QUEUE '      BK3-BAK-QUEUE-NAME(1:24)
+016100            ' SENDER '    BK3-BAK-PUTAPPLNAME
+016200            ' PUT '       BK3-BAK-PUTDATE ' ' BK3-BAK-PUTTIME
+016300            ' BACKOUTCNT ' BK3-BACKOUTCOUNT-DISPLAY
+016400            ' REASON '    BK3-DECODED-FEEDBACK
+016500         DELIMITED BY SIZE INTO BK3-REPORT-LINE
+016600     WRITE BK3-REPORT-LINE
+016700     ADD 1                                TO BK3-RECORDS-REPORTED.
+016800 2300-EXIT.
+016900     EXIT.
+017000*
+017100 8000-TERMINATE.
+017200     CLOSE BK3-BACKOUT-FILE
+017300     CLOSE BK3-EXCEPTION-REPORT
+017400     DISPLAY 'BAK030 - BACKOUT RECORDS READ:     '
+017500             BK3-RECORDS-READ
+017600     DISPLAY 'BAK030 - EXCEPTIONS REPORTED:      '
+017700             BK3-RECORDS-REPORTED.
+017800 8000-EXIT.
+017900     EXIT.
+018000*
+018100 9999-EXIT.
+018200     EXIT.
