@@ -0,0 +1,20 @@
+//ADT010   JOB (ACCTNO),'ADT MQ BRIDGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY ADT EXTRACT TO MQ BRIDGE                              *
+//* RUNS ADT010 AGAINST THE ADT FEEDER EXTRACT DURING THE         *
+//* OVERNIGHT BATCH WINDOW.  AUD040 IS LINK-INCLUDED AND WRITES   *
+//* THE COMPLIANCE AUDIT TRAIL TO AUDTRL AS EACH MESSAGE IS PUT.  *
+//* CKP070 CHECKPOINTS PROGRESS TO CKPTLF SO A RERUN AFTER AN     *
+//* ABEND RESTARTS AFTER THE LAST RECORD SUCCESSFULLY PUT.        *
+//* DEPCTLF SUPPLIES THE PER-DEPARTMENT DYNAMIC QUEUE NAME FOR    *
+//* EACH RECORD'S DESTINATION.                                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADT010
+//STEPLIB  DD   DSN=HOSP.PROD.LOADLIB,DISP=SHR
+//ADTEXTR  DD   DSN=HOSP.PROD.ADT.EXTRACT,DISP=SHR
+//DEPCTLF  DD   DSN=HOSP.PROD.DEPT.CONTROL,DISP=SHR
+//AUDTRL   DD   DSN=HOSP.PROD.MQ.AUDIT.TRAIL,DISP=SHR
+//CKPTLF   DD   DSN=HOSP.PROD.MQ.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
