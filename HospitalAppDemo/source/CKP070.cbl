@@ -0,0 +1,182 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     CKP070                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Restart/checkpoint service, CALLed by any   **
+000600**                  persistent-message batch interface that     **
+000700**                  uses CMQMDV.  Records the count of input    **
+000800**                  records successfully PUT so far under the   **
+000900**                  calling program's name, so a rerun after    **
+001000**                  an abend can skip what already made it to   **
+001100**                  the queue instead of reprocessing the       **
+001200**                  whole batch.                                **
+001300**                                                              **
+001400**                  CK7-FUNCTION-CODE drives the call:          **
+001500**                    'O' - open the checkpoint file and        **
+001600**                          return the last recorded count      **
+001700**                          for this program (zero if none)     **
+001800**                    'W' - update the checkpoint with a new    **
+001900**                          record count                        **
+002000**                    'R' - reset (delete) this program's       **
+002100**                          checkpoint record on a clean run    **
+002200**                          finish, so the count does not carry **
+002300**                          over into a later, unrelated run    **
+002400**                    'C' - close the checkpoint file           **
+002500**                                                              **
+002600******************************************************************
+002700*
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.    CKP070.
+003000 AUTHOR.        J HARTWELL.
+003100 INSTALLATION.  INTERFACE ENGINEERING.
+003200 DATE-WRITTEN.  2026-08-09.
+003300 DATE-COMPILED.
+003400*
+003500******************************************************************
+003600**  MODIFICATION HISTORY                                        **
+003700**  DATE       INIT  DESCRIPTION                                **
+003800**  ---------- ----  ------------------------------------------ **
+003900**  2026-08-09  JMH  Initial version - restart/checkpoint.      **
+004000******************************************************************
+004100*
+004200 ENVIRONMENT DIVISION.
+004300 CONFIGURATION SECTION.
+004400 SOURCE-COMPUTER.  IBM-370.
+004500 OBJECT-COMPUTER.  IBM-370.
+004600*
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT CK7-CHECKPOINT-FILE  ASSIGN TO CKPTLF
+005000            ORGANIZATION IS INDEXED
+005100            ACCESS MODE IS RANDOM
+005200            RECORD KEY IS CK7-PROGRAM-ID
+005300            FILE STATUS IS CK7-FILE-STATUS.
+005400*
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  CK7-CHECKPOINT-FILE
+005800     RECORDING MODE IS F.
+005900     COPY CKPREC.
+006000*
+006100 WORKING-STORAGE SECTION.
+006200 01  CK7-FILE-STATUS                 PIC X(02) VALUE '00'.
+006300 77  CK7-FILE-OPEN-SWITCH            PIC X(01) VALUE 'N'.
+006400     88  CK7-FILE-IS-OPEN                   VALUE 'Y'.
+006500 77  CK7-RECORD-FOUND-SWITCH         PIC X(01) VALUE 'N'.
+006600     88  CK7-RECORD-EXISTS                 VALUE 'Y'.
+006700 01  CK7-TODAY                       PIC 9(08) VALUE 0.
+006800 01  CK7-NOW                         PIC 9(08) VALUE 0.
+006900*
+007000 LINKAGE SECTION.
+007100 01  CK7-FUNCTION-CODE               PIC X(01).
+007200     88  CK7-OPEN-FUNCTION                  VALUE 'O'.
+007300     88  CK7-WRITE-FUNCTION                 VALUE 'W'.
+007400     88  CK7-RESET-FUNCTION                 VALUE 'R'.
+007500     88  CK7-CLOSE-FUNCTION                 VALUE 'C'.
+007600 01  CK7-LK-PROGRAM-ID               PIC X(08).
+007700 01  CK7-LK-RECORD-COUNT             PIC 9(07).
+007800 01  CK7-LK-RETURN-CODE              PIC S9(09) BINARY.
+007900*
+008000 PROCEDURE DIVISION USING CK7-FUNCTION-CODE
+008100                           CK7-LK-PROGRAM-ID
+008200                           CK7-LK-RECORD-COUNT
+008300                           CK7-LK-RETURN-CODE.
+008400*
+008500 0000-MAINLINE.
+008600     MOVE 0                            TO CK7-LK-RETURN-CODE
+008700     EVALUATE TRUE
+008800         WHEN CK7-OPEN-FUNCTION
+008900             PERFORM 1000-OPEN-CHECKPOINT  THRU 1000-EXIT
+009000         WHEN CK7-WRITE-FUNCTION
+009100             PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+009200         WHEN CK7-RESET-FUNCTION
+009300             PERFORM 2500-RESET-CHECKPOINT THRU 2500-EXIT
+009400         WHEN CK7-CLOSE-FUNCTION
+009500             PERFORM 3000-CLOSE-CHECKPOINT THRU 3000-EXIT
+009600         WHEN OTHER
+009700             MOVE 8                         TO CK7-LK-RETURN-CODE
+009800     END-EVALUATE
+009900     GOBACK.
+010000*
+010100 1000-OPEN-CHECKPOINT.
+010200     IF NOT CK7-FILE-IS-OPEN
+010300         OPEN I-O CK7-CHECKPOINT-FILE
+010400         IF CK7-FILE-STATUS NOT = '00'
+010500             DISPLAY 'CKP070 - OPEN FAILED FOR CKPTLF, STATUS='
+010600                     CK7-FILE-STATUS
+010700             MOVE 12                      TO CK7-LK-RETURN-CODE
+010800             GO TO 1000-EXIT
+010900         END-IF
+011000         MOVE 'Y'                     TO CK7-FILE-OPEN-SWITCH
+011100     END-IF
+011200     MOVE CK7-LK-PROGRAM-ID                 TO CK7-PROGRAM-ID
+011300     READ CK7-CHECKPOINT-FILE
+011400         INVALID KEY
+011500             MOVE 'N'                        TO
+011600                 CK7-RECORD-FOUND-SWITCH
+011700             MOVE 0                           TO
+011800                 CK7-LK-RECORD-COUNT
+011900             MOVE 4                           TO
+012000                 CK7-LK-RETURN-CODE
+012100         NOT INVALID KEY
+012200             MOVE 'Y'                        TO
+012300                 CK7-RECORD-FOUND-SWITCH
+012400             MOVE CK7-LAST-RECORD-COUNT       TO
+012500                 CK7-LK-RECORD-COUNT
+012600     END-READ.
+012700 1000-EXIT.
+012800     EXIT.
+012900*
+013000 2000-WRITE-CHECKPOINT.
+013100     IF NOT CK7-FILE-IS-OPEN
+013200         MOVE 8                              TO CK7-LK-RETURN-CODE
+013300         GO TO 2000-EXIT
+013400     END-IF
+013500     ACCEPT CK7-TODAY FROM DATE YYYYMMDD
+013600     ACCEPT CK7-NOW   FROM TIME
+013700     MOVE CK7-LK-PROGRAM-ID                  TO CK7-PROGRAM-ID
+013800     MOVE CK7-LK-RECORD-COUNT                TO
+013900         CK7-LAST-RECORD-COUNT
+014000     MOVE CK7-TODAY                           TO
+014100         CK7-CHECKPOINT-DATE
+014200     MOVE CK7-NOW                             TO
+014300         CK7-CHECKPOINT-TIME
+014400     IF CK7-RECORD-EXISTS
+014500         REWRITE CK7-CHECKPOINT-RECORD
+014600     ELSE
+014700         WRITE CK7-CHECKPOINT-RECORD
+014800         MOVE 'Y'                              TO
+014900             CK7-RECORD-FOUND-SWITCH
+015000     END-IF.
+015100 2000-EXIT.
+015200     EXIT.
+015300*
+015400 2500-RESET-CHECKPOINT.
+015500     IF NOT CK7-FILE-IS-OPEN
+015600         MOVE 8                          TO CK7-LK-RETURN-CODE
+015700         GO TO 2500-EXIT
+015800     END-IF
+015900     MOVE CK7-LK-PROGRAM-ID               TO CK7-PROGRAM-ID
+016000     DELETE CK7-CHECKPOINT-FILE
+016100         INVALID KEY
+016200             CONTINUE
+016300     END-DELETE.
+016400 2500-EXIT.
+016500     EXIT.
+016600*
+016700 3000-CLOSE-CHECKPOINT.
+016800     IF CK7-FILE-IS-OPEN
+016900         CLOSE CK7-CHECKPOINT-FILE
+017000         IF CK7-FILE-STATUS NOT = '00'
+017100             DISPLAY 'CKP070 - CLOSE FAILED FOR CKPTLF, STATUS='
+017200                     CK7-FILE-STATUS
+017300         END-IF
+017400         MOVE 'N'                              TO
+017500             CK7-FILE-OPEN-SWITCH
+017600     END-IF.
+017700 3000-EXIT.
+017800     EXIT.
+017900*
+018000 9999-EXIT.
+018100     EXIT.
+018200      
