@@ -0,0 +1,18 @@
+//LAB020   JOB (ACCTNO),'LAB ORDER BRIDGE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OUTBOUND LAB ORDER BRIDGE - STAMPS CORRELID AND RECORDS THE   *
+//* ORDER ON THE TRACKING FILE FOR LAB025 TO RECONCILE.  THE      *
+//* FEED TYPE ON THE FIRST ORDER RESOLVES THE DESTINATION QUEUE   *
+//* MANAGER VIA THE RTETAB ROUTING TABLE BEFORE MQOPEN.  STAT AND *
+//* CODE-ALERT ORDERS REQUEST A COA/COD REPORT FOR COA100 TO      *
+//* RECONCILE.  CKP070 CHECKPOINTS PROGRESS TO CKPTLF SO A RERUN  *
+//* AFTER AN ABEND RESTARTS AFTER THE LAST ORDER SUCCESSFULLY PUT.*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=LAB020
+//STEPLIB  DD   DSN=HOSP.PROD.LOADLIB,DISP=SHR
+//LABORDX  DD   DSN=HOSP.PROD.LAB.ORDER.EXTRACT,DISP=SHR
+//ORDTRKF  DD   DSN=HOSP.PROD.LAB.ORDER.TRACK,DISP=SHR
+//CKPTLF   DD   DSN=HOSP.PROD.MQ.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
