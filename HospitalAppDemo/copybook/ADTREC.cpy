@@ -0,0 +1,29 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      ADTREC                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Nightly ADT (Admission/Discharge/Transfer)  **
+000600**                  extract record layout.                     **
+000700**                                                              **
+000800******************************************************************
+000900**  MODIFICATION HISTORY                                        **
+001000**  DATE       INIT  DESCRIPTION                                **
+001100**  ---------- ----  ------------------------------------------ **
+001200**  2026-08-09  JMH  Initial version for ADT010 MQ bridge.      **
+001300******************************************************************
+001400*
+001500 01  AD1-ADT-RECORD.
+001600     05  AD1-PATIENT-ID          PIC X(10).
+001700     05  AD1-EVENT-TYPE          PIC X(01).
+001800         88  AD1-EVENT-ADMIT             VALUE 'A'.
+001900         88  AD1-EVENT-DISCHARGE         VALUE 'D'.
+002000         88  AD1-EVENT-TRANSFER          VALUE 'T'.
+002100     05  AD1-EVENT-DATE          PIC X(08).
+002200     05  AD1-EVENT-TIME          PIC X(06).
+002300     05  AD1-NURSING-UNIT        PIC X(04).
+002400     05  AD1-DEPT-CODE           PIC X(04).
+002500     05  AD1-ROOM-BED            PIC X(06).
+002600     05  AD1-MSG-TYPE            PIC X(08).
+002700     05  AD1-MSG-TEXT            PIC X(80).
+002800     05  FILLER                  PIC X(05).
+002900*
