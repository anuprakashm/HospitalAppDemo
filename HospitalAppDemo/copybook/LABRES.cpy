@@ -0,0 +1,26 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      LABRES                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Inbound lab result record layout, carried   **
+000600**                  alongside the CORRELID and charset/encoding **
+000700**                  values captured off the result message's    **
+000800**                  MQMD at GET time.                           **
+000900**                                                              **
+001000******************************************************************
+001100**  MODIFICATION HISTORY                                        **
+001200**  DATE       INIT  DESCRIPTION                                **
+001300**  ---------- ----  ------------------------------------------ **
+001400**  2026-08-09  JMH  Initial version for LAB025 result matcher. **
+001500******************************************************************
+001600*
+001700 01  LB5-LAB-RESULT-RECORD.
+001800     05  LB5-CORRELID            PIC X(24).
+001900     05  LB5-PATIENT-ID          PIC X(10).
+002000     05  LB5-TEST-CODE           PIC X(08).
+002100     05  LB5-RESULT-DATE         PIC X(08).
+002200     05  LB5-RESULT-TIME         PIC X(08).
+002300     05  LB5-CODEDCHARSETID      PIC S9(09) BINARY.
+002400     05  LB5-ENCODING            PIC S9(09) BINARY.
+002500     05  LB5-MSG-TEXT            PIC X(60).
+002600*
