@@ -0,0 +1,41 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      PRITAB                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    MQMD-PRIORITY assignment table, keyed by    **
+000600**                  outbound message type.  Loaded from        **
+000700**                  literal FILLER entries and searched with    **
+000800**                  SEARCH ALL against the ascending           **
+000900**                  PR6-PRI-MSG-TYPE key so STAT results and    **
+001000**                  code-alert messages PUT ahead of routine    **
+001100**                  traffic instead of all sharing the queue    **
+001200**                  manager default priority.                   **
+001300**                                                              **
+001400******************************************************************
+001500**  MODIFICATION HISTORY                                        **
+001600**  DATE       INIT  DESCRIPTION                                **
+001700**  ---------- ----  ------------------------------------------ **
+001800**  2026-08-09  JMH  Initial version - COPYed directly into     **
+001900**                   ADT010/LAB020 WORKING-STORAGE and searched **
+002000**                   with SEARCH ALL before each PUT; no        **
+002100**                   separate priority-lookup subprogram.       **
+002200******************************************************************
+002300*
+002400 01  PR6-PRIORITY-VALUES.
+002500     05  FILLER   PIC X(10) VALUE 'ADMIT   05'.
+002600     05  FILLER   PIC X(10) VALUE 'CODEALRT09'.
+002700     05  FILLER   PIC X(10) VALUE 'CRITICAL09'.
+002800     05  FILLER   PIC X(10) VALUE 'DISCHRG 05'.
+002900     05  FILLER   PIC X(10) VALUE 'LABORDER03'.
+003000     05  FILLER   PIC X(10) VALUE 'LABRSLT 03'.
+003100     05  FILLER   PIC X(10) VALUE 'ROUTINE 01'.
+003200     05  FILLER   PIC X(10) VALUE 'STAT    09'.
+003300     05  FILLER   PIC X(10) VALUE 'TRANSFER05'.
+003400*
+003500 01  PR6-PRIORITY-TABLE REDEFINES PR6-PRIORITY-VALUES.
+003600     05  PR6-PRI-ENTRY OCCURS 9 TIMES
+003700             ASCENDING KEY IS PR6-PRI-MSG-TYPE
+003800             INDEXED BY PR6-PRI-IDX.
+003900         10  PR6-PRI-MSG-TYPE        PIC X(08).
+004000         10  PR6-PRI-LEVEL           PIC 9(02).
+004100*
