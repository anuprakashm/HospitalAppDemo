@@ -0,0 +1,271 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     COA100                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Confirm-on-arrival/confirm-on-delivery       **
+000600**                  reconciliation and SLA alerting.  Matches   **
+000700**                  report messages off the report queue back   **
+000800**                  to the original order by MQMD-CORRELID on   **
+000900**                  the order-tracking file, then lists any     **
+001000**                  STAT or code-alert order whose confirmation **
+001100**                  hasn't arrived within the SLA window so     **
+001200**                  operations can be paged.                    **
+001300**                                                              **
+001400******************************************************************
+001500*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID.    COA100.
+001800 AUTHOR.        J HARTWELL.
+001900 INSTALLATION.  INTERFACE ENGINEERING.
+002000 DATE-WRITTEN.  2026-08-09.
+002100 DATE-COMPILED.
+002200*
+002300******************************************************************
+002400**  MODIFICATION HISTORY                                        **
+002500**  DATE       INIT  DESCRIPTION                                **
+002600**  ---------- ----  ------------------------------------------ **
+002700**  2026-08-09  JMH  Initial version - COA/COD reconciliation   **
+002800**                   and SLA alert report.                      **
+002900******************************************************************
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM-370.
+003400 OBJECT-COMPUTER.  IBM-370.
+003500*
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT CO9-COA-MSG-FILE      ASSIGN TO COAMSGX
+003900            ORGANIZATION IS SEQUENTIAL.
+004000*
+004100     SELECT CO9-ORDER-TRACK-FILE  ASSIGN TO ORDTRKF
+004200            ORGANIZATION IS INDEXED
+004300            ACCESS MODE IS DYNAMIC
+004400            RECORD KEY IS LB2-TRK-CORRELID
+004500            FILE STATUS IS CO9-TRK-FILE-STATUS.
+004600*
+004700     SELECT CO9-SLA-ALERT-REPORT  ASSIGN TO COA100R
+004800            ORGANIZATION IS SEQUENTIAL.
+004900*
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  CO9-COA-MSG-FILE
+005300     RECORDING MODE IS F.
+005400     COPY COAMSG.
+005500*
+005600 FD  CO9-ORDER-TRACK-FILE
+005700     RECORDING MODE IS F.
+005800     COPY ORDTRK.
+005900*
+006000 FD  CO9-SLA-ALERT-REPORT
+006100     RECORDING MODE IS F.
+006200 01  CO9-REPORT-LINE               PIC X(132).
+006300*
+006400 WORKING-STORAGE SECTION.
+006500*
+006600 01  CO9-TRK-FILE-STATUS           PIC X(02) VALUE '00'.
+006700*
+006800 77  CO9-COA-EOF-SWITCH            PIC X(01) VALUE 'N'.
+006900     88  CO9-COA-EOF                      VALUE 'Y'.
+007000 77  CO9-TRACK-EOF-SWITCH          PIC X(01) VALUE 'N'.
+007100     88  CO9-TRACK-EOF                     VALUE 'Y'.
+007200 77  CO9-ABORT-SWITCH              PIC X(01) VALUE 'N'.
+007300     88  CO9-ABORT-RUN                     VALUE 'Y'.
+007400 77  CO9-REPORTS-READ              PIC 9(07) COMP VALUE 0.
+007500 77  CO9-REPORTS-MATCHED           PIC 9(07) COMP VALUE 0.
+007600 77  CO9-REPORTS-UNMATCHED         PIC 9(07) COMP VALUE 0.
+007700 77  CO9-ORDERS-ALERTED            PIC 9(07) COMP VALUE 0.
+007800*
+007900******************************************************************
+008000**  SLA WINDOW - MAXIMUM TIME (SECONDS) ALLOWED BETWEEN PUT AND  **
+008100**  RECEIPT OF THE CONFIRM-ON-ARRIVAL/CONFIRM-ON-DELIVERY        **
+008200**  REPORT BEFORE OPERATIONS IS ALERTED.                        **
+008300******************************************************************
+008400 77  CO9-SLA-WINDOW-SECONDS        PIC S9(09) VALUE 1800.
+008500*
+008600 01  CO9-RUN-DATE.
+008700     05  CO9-RUN-CENTURY           PIC 9(02).
+008800     05  CO9-RUN-YY                PIC 9(02).
+008900     05  CO9-RUN-MM                PIC 9(02).
+009000     05  CO9-RUN-DD                PIC 9(02).
+009100 01  CO9-RUN-TIME.
+009200     05  CO9-RUN-HH                PIC 9(02).
+009300     05  CO9-RUN-MIN               PIC 9(02).
+009400     05  CO9-RUN-SS                PIC 9(02).
+009500     05  CO9-RUN-HS                PIC 9(02).
+009600*
+009700******************************************************************
+009800**  ELAPSED-TIME WORK AREA - ORDER AGE VS THE SLA WINDOW          **
+009900******************************************************************
+010000 01  CO9-PUT-YYYYMMDD              PIC 9(08).
+010100 01  CO9-RUN-YYYYMMDD              PIC 9(08).
+010200 01  CO9-PUT-JULIAN                PIC 9(07).
+010300 01  CO9-RUN-JULIAN                PIC 9(07).
+010400 01  CO9-PUT-SECONDS-OF-DAY        PIC 9(05).
+010500 01  CO9-RUN-SECONDS-OF-DAY        PIC 9(05).
+010600 01  CO9-ELAPSED-DAYS              PIC S9(07).
+010700 01  CO9-ELAPSED-SECONDS           PIC S9(09).
+010800*
+010900 PROCEDURE DIVISION.
+011000*
+011100 0000-MAINLINE.
+011200     PERFORM 1000-INITIALIZE          THRU 1000-EXIT
+011300     IF NOT CO9-ABORT-RUN
+011400         PERFORM 2000-MATCH-REPORTS   THRU 2000-EXIT
+011500             UNTIL CO9-COA-EOF
+011600         MOVE LOW-VALUES               TO LB2-TRK-CORRELID
+011700         START CO9-ORDER-TRACK-FILE KEY IS NOT LESS THAN
+011800             LB2-TRK-CORRELID
+011900             INVALID KEY
+012000                 MOVE 'Y'               TO CO9-TRACK-EOF-SWITCH
+012100         END-START
+012200         IF NOT CO9-TRACK-EOF
+012300             PERFORM 3900-READ-TRACK    THRU 3900-EXIT
+012400         END-IF
+012500         PERFORM 3000-CHECK-SLA       THRU 3000-EXIT
+012600             UNTIL CO9-TRACK-EOF
+012700     END-IF
+012800     PERFORM 8000-TERMINATE           THRU 8000-EXIT
+012900     IF CO9-ABORT-RUN
+013000         MOVE 16                       TO RETURN-CODE
+013100     END-IF
+013200     GOBACK.
+013300*
+013400 1000-INITIALIZE.
+013500     ACCEPT CO9-RUN-DATE FROM DATE YYYYMMDD
+013600     ACCEPT CO9-RUN-TIME FROM TIME
+013700     OPEN INPUT  CO9-COA-MSG-FILE
+013800     OPEN I-O    CO9-ORDER-TRACK-FILE
+013900     IF CO9-TRK-FILE-STATUS NOT = '00'
+014000         DISPLAY 'COA100 - OPEN FAILED FOR ORDTRKF, STATUS='
+014100                 CO9-TRK-FILE-STATUS
+014200         SET CO9-ABORT-RUN                TO TRUE
+014300         GO TO 1000-EXIT
+014400     END-IF
+014500     OPEN OUTPUT CO9-SLA-ALERT-REPORT
+014600     MOVE SPACES TO CO9-REPORT-LINE
+014700     STRING 'COA/COD SLA ALERT REPORT - RUN DATE '
+014800            CO9-RUN-DATE
+014900         DELIMITED BY SIZE INTO CO9-REPORT-LINE
+015000     WRITE CO9-REPORT-LINE
+015100     PERFORM 2100-READ-COA-MSG        THRU 2100-EXIT.
+015200 1000-EXIT.
+015300     EXIT.
+015400*
+015500******************************************************************
+015600**  2000-MATCH-REPORTS                                          **
+015700**  Match each report message back to its order by CORRELID.    **
+015800**  Only a CO9-COA-ARRIVAL (COA) report satisfies the order's    **
+015900**  confirm-on-arrival tracking - a CO9-COA-DELIVERY (COD)       **
+016000**  report is logged for the audit trail but does not change    **
+016100**  tracking status, since the SLA this program alerts on is    **
+016200**  scoped to arrival, not final delivery.                      **
+016300******************************************************************
+016400 2000-MATCH-REPORTS.
+016500     ADD 1                             TO CO9-REPORTS-READ
+016600     MOVE CO9-COA-CORRELID             TO LB2-TRK-CORRELID
+016700     READ CO9-ORDER-TRACK-FILE
+016800         INVALID KEY
+016900             ADD 1                       TO CO9-REPORTS-UNMATCHED
+017000             DISPLAY 'COA100 - NO ORDER FOUND FOR CORRELID '
+017100                     CO9-COA-CORRELID
+017200     NOT INVALID KEY
+017300             IF CO9-COA-ARRIVAL
+017400                 SET LB2-TRK-COA-RECEIVED    TO TRUE
+017500                 MOVE CO9-COA-PUTDATE        TO LB2-TRK-COA-DATE
+017600                 MOVE CO9-COA-PUTTIME        TO LB2-TRK-COA-TIME
+017700                 REWRITE LB2-ORDER-TRACK-RECORD
+017800             ELSE
+017900                 DISPLAY 'COA100 - COD RECEIVED FOR CORRELID '
+018000                         CO9-COA-CORRELID
+018100             END-IF
+018200             ADD 1                       TO CO9-REPORTS-MATCHED
+018300     END-READ
+018400     PERFORM 2100-READ-COA-MSG         THRU 2100-EXIT.
+018500 2000-EXIT.
+018600     EXIT.
+018700*
+018800 2100-READ-COA-MSG.
+018900     READ CO9-COA-MSG-FILE INTO CO9-COA-MSG-RECORD
+019000         AT END
+019100             MOVE 'Y'                    TO CO9-COA-EOF-SWITCH
+019200     END-READ.
+019300 2100-EXIT.
+019400     EXIT.
+019500*
+019600******************************************************************
+019700**  3000-CHECK-SLA                                              **
+019800**  Sequential browse of the tracking file; any order that      **
+019900**  requested a report and is still awaiting confirmation past  **
+020000**  the SLA window is listed and marked ALERTED.                **
+020100******************************************************************
+020200 3000-CHECK-SLA.
+020300     IF LB2-TRK-REPORT-REQUESTED AND LB2-TRK-COA-PENDING
+020400         PERFORM 3100-CHECK-SLA-WINDOW THRU 3100-EXIT
+020500     END-IF
+020600     PERFORM 3900-READ-TRACK           THRU 3900-EXIT.
+020700 3000-EXIT.
+020800     EXIT.
+020900*
+021000 3100-CHECK-SLA-WINDOW.
+021100     MOVE LB2-TRK-PUT-DATE(1:8)          TO CO9-PUT-YYYYMMDD
+021200     MOVE CO9-RUN-DATE                   TO CO9-RUN-YYYYMMDD
+021300     COMPUTE CO9-PUT-JULIAN =
+021400         FUNCTION INTEGER-OF-DATE(CO9-PUT-YYYYMMDD)
+021500     COMPUTE CO9-RUN-JULIAN =
+021600         FUNCTION INTEGER-OF-DATE(CO9-RUN-YYYYMMDD)
+021700     COMPUTE CO9-PUT-SECONDS-OF-DAY =
+021800         FUNCTION NUMVAL(LB2-TRK-PUT-TIME(1:2)) * 3600 +
+021900         FUNCTION NUMVAL(LB2-TRK-PUT-TIME(3:2)) * 60 +
+022000         FUNCTION NUMVAL(LB2-TRK-PUT-TIME(5:2))
+022100     COMPUTE CO9-RUN-SECONDS-OF-DAY =
+022200         CO9-RUN-HH * 3600 + CO9-RUN-MIN * 60 + CO9-RUN-SS
+022300     COMPUTE CO9-ELAPSED-DAYS = CO9-RUN-JULIAN - CO9-PUT-JULIAN
+022400     COMPUTE CO9-ELAPSED-SECONDS =
+022500         (CO9-ELAPSED-DAYS * 86400) +
+022600         (CO9-RUN-SECONDS-OF-DAY - CO9-PUT-SECONDS-OF-DAY)
+022700     IF CO9-ELAPSED-SECONDS > CO9-SLA-WINDOW-SECONDS
+022800         SET LB2-TRK-COA-ALERTED          TO TRUE
+022900         REWRITE LB2-ORDER-TRACK-RECORD
+023000         ADD 1                            TO CO9-ORDERS-ALERTED
+023100         MOVE SPACES                      TO CO9-REPORT-LINE
+023200         STRING 'NO CONFIRMATION FOR ORDER '
+023300                LB2-TRK-ORDER-NUMBER
+023400                ' PATIENT '
+023500                LB2-TRK-PATIENT-ID
+023600                ' TEST '
+023700                LB2-TRK-TEST-CODE
+023800                ' CORRELID '
+023900                LB2-TRK-CORRELID
+024000             DELIMITED BY SIZE INTO CO9-REPORT-LINE
+024100         WRITE CO9-REPORT-LINE
+024200     END-IF.
+024300 3100-EXIT.
+024400     EXIT.
+024500*
+024600 3900-READ-TRACK.
+024700     READ CO9-ORDER-TRACK-FILE NEXT RECORD
+024800         AT END
+024900             MOVE 'Y'                    TO CO9-TRACK-EOF-SWITCH
+025000     END-READ.
+025100 3900-EXIT.
+025200     EXIT.
+025300*
+025400 8000-TERMINATE.
+025500     CLOSE CO9-COA-MSG-FILE
+025600     CLOSE CO9-ORDER-TRACK-FILE
+025700     IF CO9-TRK-FILE-STATUS NOT = '00'
+025800         DISPLAY 'COA100 - CLOSE FAILED FOR ORDTRKF, STATUS='
+025900                 CO9-TRK-FILE-STATUS
+026000     END-IF
+026100     CLOSE CO9-SLA-ALERT-REPORT
+026200     DISPLAY 'COA100 - REPORTS READ:      ' CO9-REPORTS-READ
+026300     DISPLAY 'COA100 - REPORTS MATCHED:   ' CO9-REPORTS-MATCHED
+026400     DISPLAY 'COA100 - REPORTS UNMATCHED: '
+026500             CO9-REPORTS-UNMATCHED
+026600     DISPLAY 'COA100 - ORDERS ALERTED:    ' CO9-ORDERS-ALERTED.
+026700 8000-EXIT.
+026800     EXIT.
+026900*
+027000 9999-EXIT.
+027100     EXIT.
