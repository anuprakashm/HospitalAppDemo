@@ -0,0 +1,27 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      COAMSG                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Confirm-on-arrival/confirm-on-delivery       **
+000600**                  report message extract.  One row per report **
+000700**                  message retrieved off the report queue,     **
+000800**                  carrying the CORRELID of the original order **
+000900**                  message so it can be matched back against   **
+001000**                  the order-tracking file.                    **
+001100**                                                              **
+001200******************************************************************
+001300**  MODIFICATION HISTORY                                        **
+001400**  DATE       INIT  DESCRIPTION                                **
+001500**  ---------- ----  ------------------------------------------ **
+001600**  2026-08-09  JMH  Initial version for COA100 reconciliation. **
+001700******************************************************************
+001800*
+001900 01  CO9-COA-MSG-RECORD.
+002000     05  CO9-COA-CORRELID        PIC X(24).
+002100     05  CO9-COA-REPORT-TYPE     PIC X(08).
+002200         88  CO9-COA-ARRIVAL             VALUE 'COA'.
+002300         88  CO9-COA-DELIVERY            VALUE 'COD'.
+002400     05  CO9-COA-PUTDATE         PIC X(08).
+002500     05  CO9-COA-PUTTIME         PIC X(08).
+002600     05  FILLER                  PIC X(84).
+002700*
