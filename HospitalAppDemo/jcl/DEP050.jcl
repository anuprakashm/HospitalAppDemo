@@ -0,0 +1,17 @@
+//DEP050   JOB (ACCTNO),'DEPT QUEUE CTL MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DEPARTMENT DYNAMIC QUEUE CONTROL FILE MAINTENANCE             *
+//* APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM DEPMTXN AGAINST   *
+//* THE DEPCTLF CONTROL FILE SO EACH DEPARTMENT CAN BE GIVEN ITS  *
+//* OWN MQOD-DYNAMICQNAME TEMPLATE.  RUN ON DEMAND WHEN A NEW     *
+//* DEPARTMENT IS BROUGHT ONTO THE INTERFACE OR AN EXISTING       *
+//* TEMPLATE CHANGES.                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DEP050
+//STEPLIB  DD   DSN=HOSP.PROD.LOADLIB,DISP=SHR
+//DEPMTXN  DD   DSN=HOSP.PROD.DEPT.MAINT.TXN,DISP=SHR
+//DEPCTLF  DD   DSN=HOSP.PROD.DEPT.CONTROL,DISP=SHR
+//DEP050R  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
