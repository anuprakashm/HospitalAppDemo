@@ -0,0 +1,43 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      ORDTRK                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Lab order tracking record.  One row per     **
+000600**                  outbound lab order, keyed by the MQMD       **
+000700**                  CORRELID stamped on the order message, so   **
+000800**                  the matching inbound result can be proven   **
+000900**                  against its order and overdue orders can    **
+001000**                  be reported.                                **
+001100**                                                              **
+001200******************************************************************
+001300**  MODIFICATION HISTORY                                        **
+001400**  DATE       INIT  DESCRIPTION                                **
+001500**  ---------- ----  ------------------------------------------ **
+001600**  2026-08-09  JMH  Initial version for LAB020/LAB025.         **
+001700******************************************************************
+001800**  2026-08-09  JMH  Added report/COA tracking for SLA alerts.  **
+001900******************************************************************
+002000*
+002100 01  LB2-ORDER-TRACK-RECORD.
+002200     05  LB2-TRK-CORRELID        PIC X(24).
+002300     05  LB2-TRK-ORDER-NUMBER    PIC X(12).
+002400     05  LB2-TRK-PATIENT-ID      PIC X(10).
+002500     05  LB2-TRK-TEST-CODE       PIC X(08).
+002600     05  LB2-TRK-PUT-DATE        PIC X(08).
+002700     05  LB2-TRK-PUT-TIME        PIC X(08).
+002800     05  LB2-TRK-EXPIRY          PIC S9(09) BINARY.
+002900     05  LB2-TRK-MATCH-STATUS    PIC X(01).
+003000         88  LB2-TRK-PENDING             VALUE 'P'.
+003100         88  LB2-TRK-MATCHED             VALUE 'M'.
+003200         88  LB2-TRK-TIMED-OUT           VALUE 'T'.
+003300     05  LB2-TRK-RESULT-DATE     PIC X(08).
+003400     05  LB2-TRK-RESULT-TIME     PIC X(08).
+003500     05  LB2-TRK-REPORT-FLAG     PIC X(01).
+003600         88  LB2-TRK-REPORT-REQUESTED    VALUE 'Y'.
+003700     05  LB2-TRK-COA-STATUS      PIC X(01).
+003800         88  LB2-TRK-COA-PENDING         VALUE 'P'.
+003900         88  LB2-TRK-COA-RECEIVED        VALUE 'C'.
+004000         88  LB2-TRK-COA-ALERTED         VALUE 'A'.
+004100     05  LB2-TRK-COA-DATE        PIC X(08).
+004200     05  LB2-TRK-COA-TIME        PIC X(08).
+004300*
