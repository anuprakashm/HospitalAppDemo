@@ -0,0 +1,32 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      DEPCTL                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Department-to-dynamic-queue control file    **
+000600**                  record.  One row per nursing unit or        **
+000700**                  department, giving the MQOD-DYNAMICQNAME    **
+000800**                  template to use for that department's       **
+000900**                  isolated dynamic queue.                     **
+001000**                                                              **
+001100******************************************************************
+001200**  MODIFICATION HISTORY                                        **
+001300**  DATE       INIT  DESCRIPTION                                **
+001400**  ---------- ----  ------------------------------------------ **
+001500**  2026-08-09  JMH  Initial version for DEP050 maintenance.    **
+001600**  2026-08-09  JMH  Added DP5-MODEL-QNAME - model queue for    **
+001700**                   ADT010 opens with MQOD-DYNAMICQNAME set to **
+001800**                   materialize this department's isolated     **
+001900**                   dynamic queue.  This is a separate MQ      **
+002000**                   object from the shared destination queue   **
+002100**                   used when a department has no control file **
+002200**                   entry, and must not be the same name.      **
+002300******************************************************************
+002400*
+002500 01  DP5-DEPT-CONTROL-RECORD.
+002600     05  DP5-DEPT-CODE               PIC X(04).
+002700     05  DP5-DEPT-NAME               PIC X(30).
+002800     05  DP5-DYNAMIC-QNAME-TEMPLATE  PIC X(48).
+002900     05  DP5-MODEL-QNAME             PIC X(48).
+003000     05  DP5-LAST-UPDATE-DATE        PIC X(08).
+003100     05  FILLER                      PIC X(08).
+003200*
