@@ -0,0 +1,25 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      LABORD                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Outbound lab order extract record layout.   **
+000600**                                                              **
+000700******************************************************************
+000800**  MODIFICATION HISTORY                                        **
+000900**  DATE       INIT  DESCRIPTION                                **
+001000**  ---------- ----  ------------------------------------------ **
+001100**  2026-08-09  JMH  Initial version for LAB020 order bridge.   **
+001200******************************************************************
+001300*
+001400 01  LB2-LAB-ORDER-RECORD.
+001500     05  LB2-PATIENT-ID          PIC X(10).
+001600     05  LB2-ORDER-NUMBER        PIC X(12).
+001700     05  LB2-TEST-CODE           PIC X(08).
+001800     05  LB2-MSG-TYPE            PIC X(08).
+001900     05  LB2-PRIORITY-FLAG       PIC X(01).
+002000         88  LB2-STAT-ORDER              VALUE 'S'.
+002100         88  LB2-ROUTINE-ORDER           VALUE 'R'.
+002200     05  LB2-FEED-TYPE           PIC X(08).
+002300     05  LB2-MSG-TEXT            PIC X(70).
+002400     05  FILLER                  PIC X(15).
+002500*
