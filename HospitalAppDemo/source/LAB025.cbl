@@ -0,0 +1,317 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     LAB025                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    End-of-day lab order/result reconciliation. **
+000600**                  Matches inbound result messages back to     **
+000700**                  their order by MQMD-CORRELID, then reports  **
+000800**                  any order still pending past its            **
+000900**                  MQMD-EXPIRY window as overdue.  Validates    **
+001000**                  the captured CODEDCHARSETID/ENCODING on     **
+001100**                  each result against the hospital standard   **
+001200**                  before allowing it into the match.          **
+001300**                                                              **
+001400******************************************************************
+001500*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID.    LAB025.
+001800 AUTHOR.        J HARTWELL.
+001900 INSTALLATION.  INTERFACE ENGINEERING.
+002000 DATE-WRITTEN.  2026-08-09.
+002100 DATE-COMPILED.
+002200*
+002300******************************************************************
+002400**  MODIFICATION HISTORY                                        **
+002500**  DATE       INIT  DESCRIPTION                                **
+002600**  ---------- ----  ------------------------------------------ **
+002700**  2026-08-09  JMH  Initial version - CORRELID match + report. **
+002800**  2026-08-09  JMH  Added charset/encoding validation step.    **
+002900******************************************************************
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM-370.
+003400 OBJECT-COMPUTER.  IBM-370.
+003500*
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT LB5-LAB-RESULT-FILE   ASSIGN TO LABRESX
+003900            ORGANIZATION IS SEQUENTIAL.
+004000*
+004100     SELECT LB5-ORDER-TRACK-FILE  ASSIGN TO ORDTRKF
+004200            ORGANIZATION IS INDEXED
+004300            ACCESS MODE IS DYNAMIC
+004400            RECORD KEY IS LB2-TRK-CORRELID
+004500            FILE STATUS IS LB5-TRK-FILE-STATUS.
+004600*
+004700     SELECT LB5-TIMEOUT-REPORT    ASSIGN TO LAB025R
+004800            ORGANIZATION IS SEQUENTIAL.
+004900*
+005000     SELECT LB5-CHARSET-EXCEPTION-FILE ASSIGN TO LAB025X
+005100            ORGANIZATION IS SEQUENTIAL.
+005200*
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  LB5-LAB-RESULT-FILE
+005600     RECORDING MODE IS F.
+005700     COPY LABRES.
+005800*
+005900 FD  LB5-ORDER-TRACK-FILE
+006000     RECORDING MODE IS F.
+006100     COPY ORDTRK.
+006200*
+006300 FD  LB5-TIMEOUT-REPORT
+006400     RECORDING MODE IS F.
+006500 01  LB5-REPORT-LINE                PIC X(132).
+006600*
+006700 FD  LB5-CHARSET-EXCEPTION-FILE
+006800     RECORDING MODE IS F.
+006900 01  LB5-EXCEPTION-LINE             PIC X(132).
+007000*
+007100 WORKING-STORAGE SECTION.
+007200*
+007300 01  LB5-TRK-FILE-STATUS            PIC X(02) VALUE '00'.
+007400*
+007500 77  LB5-RESULT-EOF-SWITCH          PIC X(01) VALUE 'N'.
+007600     88  LB5-RESULT-EOF                    VALUE 'Y'.
+007700 77  LB5-TRACK-EOF-SWITCH           PIC X(01) VALUE 'N'.
+007800     88  LB5-TRACK-EOF                      VALUE 'Y'.
+007900 77  LB5-ABORT-SWITCH               PIC X(01) VALUE 'N'.
+008000     88  LB5-ABORT-RUN                      VALUE 'Y'.
+008100 77  LB5-RESULTS-READ               PIC 9(07) COMP VALUE 0.
+008200 77  LB5-RESULTS-MATCHED            PIC 9(07) COMP VALUE 0.
+008300 77  LB5-RESULTS-UNMATCHED          PIC 9(07) COMP VALUE 0.
+008400 77  LB5-ORDERS-TIMED-OUT           PIC 9(07) COMP VALUE 0.
+008500 77  LB5-RESULTS-REJECTED           PIC 9(07) COMP VALUE 0.
+008600*
+008700******************************************************************
+008800**  HOSPITAL STANDARD CHARACTER SET/ENCODING - INBOUND RESULTS   **
+008900**  MESSAGES WHOSE MQMD-CODEDCHARSETID/MQMD-ENCODING (CARRIED ON **
+009000**  LABRES AS CAPTURED AT GET TIME) DO NOT MATCH THESE VALUES    **
+009100**  ARE LOGGED TO THE EXCEPTION FILE AND EXCLUDED FROM MATCHING. **
+009200******************************************************************
+009300 77  LB5-EXPECTED-CHARSETID         PIC S9(09) BINARY VALUE 437.
+009400 77  LB5-EXPECTED-ENCODING          PIC S9(09) BINARY VALUE 785.
+009500 77  LB5-CHARSET-OK-SWITCH          PIC X(01) VALUE 'Y'.
+009600     88  LB5-CHARSET-OK                    VALUE 'Y'.
+009700     88  LB5-CHARSET-INVALID               VALUE 'N'.
+009800 77  LB5-CHARSETID-DISPLAY          PIC -(8)9.
+009900 77  LB5-ENCODING-DISPLAY           PIC -(8)9.
+010000*
+010100 01  LB5-RUN-DATE.
+010200     05  LB5-RUN-CENTURY            PIC 9(02).
+010300     05  LB5-RUN-YY                 PIC 9(02).
+010400     05  LB5-RUN-MM                 PIC 9(02).
+010500     05  LB5-RUN-DD                 PIC 9(02).
+010600 01  LB5-RUN-TIME.
+010700     05  LB5-RUN-HH                 PIC 9(02).
+010800     05  LB5-RUN-MIN                PIC 9(02).
+010900     05  LB5-RUN-SS                 PIC 9(02).
+011000     05  LB5-RUN-HS                 PIC 9(02).
+011100*
+011200******************************************************************
+011300**  ELAPSED-TIME WORK AREA -- ORDER AGE VS MQMD-EXPIRY            **
+011400**  MQMD-EXPIRY IS EXPRESSED IN TENTHS OF A SECOND; -1 MEANS     **
+011500**  THE MESSAGE NEVER EXPIRES.                                  **
+011600******************************************************************
+011700 01  LB5-PUT-YYYYMMDD               PIC 9(08).
+011800 01  LB5-RUN-YYYYMMDD                PIC 9(08).
+011900 01  LB5-PUT-JULIAN                  PIC 9(07).
+012000 01  LB5-RUN-JULIAN                  PIC 9(07).
+012100 01  LB5-PUT-SECONDS-OF-DAY          PIC 9(05).
+012200 01  LB5-RUN-SECONDS-OF-DAY          PIC 9(05).
+012300 01  LB5-ELAPSED-DAYS                PIC S9(07).
+012400 01  LB5-ELAPSED-SECONDS             PIC S9(09).
+012500 01  LB5-EXPIRY-SECONDS              PIC S9(09).
+012600*
+012700 PROCEDURE DIVISION.
+012800*
+012900 0000-MAINLINE.
+013000     PERFORM 1000-INITIALIZE          THRU 1000-EXIT
+013100     IF NOT LB5-ABORT-RUN
+013200         PERFORM 2000-MATCH-RESULTS   THRU 2000-EXIT
+013300             UNTIL LB5-RESULT-EOF
+013400         MOVE LOW-VALUES               TO LB2-TRK-CORRELID
+013500         START LB5-ORDER-TRACK-FILE KEY IS NOT LESS THAN
+013600             LB2-TRK-CORRELID
+013700             INVALID KEY
+013800                 MOVE 'Y'               TO LB5-TRACK-EOF-SWITCH
+013900         END-START
+014000         IF NOT LB5-TRACK-EOF
+014100             PERFORM 3900-READ-TRACK    THRU 3900-EXIT
+014200         END-IF
+014300         PERFORM 3000-REPORT-OVERDUE  THRU 3000-EXIT
+014400             UNTIL LB5-TRACK-EOF
+014500     END-IF
+014600     PERFORM 8000-TERMINATE           THRU 8000-EXIT
+014700     IF LB5-ABORT-RUN
+014800         MOVE 16                       TO RETURN-CODE
+014900     END-IF
+015000     GOBACK.
+015100*
+015200 1000-INITIALIZE.
+015300     ACCEPT LB5-RUN-DATE FROM DATE YYYYMMDD
+015400     ACCEPT LB5-RUN-TIME FROM TIME
+015500     OPEN INPUT  LB5-LAB-RESULT-FILE
+015600     OPEN I-O    LB5-ORDER-TRACK-FILE
+015700     IF LB5-TRK-FILE-STATUS NOT = '00'
+015800         DISPLAY 'LAB025 - OPEN FAILED FOR ORDTRKF, STATUS='
+015900                 LB5-TRK-FILE-STATUS
+016000         SET LB5-ABORT-RUN               TO TRUE
+016100         GO TO 1000-EXIT
+016200     END-IF
+016300     OPEN OUTPUT LB5-TIMEOUT-REPORT
+016400     OPEN OUTPUT LB5-CHARSET-EXCEPTION-FILE
+016500     MOVE SPACES TO LB5-REPORT-LINE
+016600     STRING 'LAB ORDER TIMEOUT REPORT - RUN DATE '
+016700            LB5-RUN-DATE
+016800         DELIMITED BY SIZE INTO LB5-REPORT-LINE
+016900     WRITE LB5-REPORT-LINE
+017000     PERFORM 2100-READ-RESULT         THRU 2100-EXIT.
+017100 1000-EXIT.
+017200     EXIT.
+017300*
+017400 2000-MATCH-RESULTS.
+017500     ADD 1                             TO LB5-RESULTS-READ
+017600     PERFORM 2050-VALIDATE-CHARSET      THRU 2050-EXIT
+017700     IF LB5-CHARSET-OK
+017800        MOVE LB5-CORRELID              TO LB2-TRK-CORRELID
+017900        READ LB5-ORDER-TRACK-FILE
+018000            INVALID KEY
+018100                ADD 1                    TO LB5-RESULTS-UNMATCHED
+018200                DISPLAY 'LAB025 - NO ORDER FOUND FOR CORRELID '
+018300                        LB5-CORRELID
+018400        NOT INVALID KEY
+018500                SET LB2-TRK-MATCHED      TO TRUE
+018600                MOVE LB5-RESULT-DATE     TO LB2-TRK-RESULT-DATE
+018700                MOVE LB5-RESULT-TIME     TO LB2-TRK-RESULT-TIME
+018800                REWRITE LB2-ORDER-TRACK-RECORD
+018900                ADD 1                    TO LB5-RESULTS-MATCHED
+019000        END-READ
+019100     END-IF
+019200     PERFORM 2100-READ-RESULT          THRU 2100-EXIT.
+019300 2000-EXIT.
+019400     EXIT.
+019500*
+019600******************************************************************
+019700**  2050-VALIDATE-CHARSET                                        **
+019800**  Compares the result message's captured CODEDCHARSETID and    **
+019900**  ENCODING against the hospital standard.  A mismatch is       **
+020000**  logged to LB5-CHARSET-EXCEPTION-FILE and the result is        **
+020100**  excluded from CORRELID matching rather than risking a         **
+020200**  garbled value reaching the patient record.                   **
+020300******************************************************************
+020400 2050-VALIDATE-CHARSET.
+020500     SET LB5-CHARSET-OK                 TO TRUE
+020600     IF LB5-CODEDCHARSETID NOT = LB5-EXPECTED-CHARSETID
+020700            OR LB5-ENCODING NOT = LB5-EXPECTED-ENCODING
+020800         SET LB5-CHARSET-INVALID        TO TRUE
+020900         ADD 1                           TO LB5-RESULTS-REJECTED
+021000         MOVE SPACES                     TO LB5-EXCEPTION-LINE
+021100         MOVE LB5-CODEDCHARSETID         TO LB5-CHARSETID-DISPLAY
+021200         MOVE LB5-ENCODING               TO LB5-ENCODING-DISPLAY
+021300         STRING 'CHARSET MISMATCH CORRELID '
+021400                LB5-CORRELID
+021500                ' CHARSETID '
+021600                LB5-CHARSETID-DISPLAY
+021700                ' ENCODING '
+021800                LB5-ENCODING-DISPLAY
+021900             DELIMITED BY SIZE INTO LB5-EXCEPTION-LINE
+022000         WRITE LB5-EXCEPTION-LINE
+022100     END-IF.
+022200 2050-EXIT.
+022300     EXIT.
+022400*
+022500 2100-READ-RESULT.
+022600     READ LB5-LAB-RESULT-FILE INTO LB5-LAB-RESULT-RECORD
+022700         AT END
+022800             MOVE 'Y'                    TO LB5-RESULT-EOF-SWITCH
+022900     END-READ.
+023000 2100-EXIT.
+023100     EXIT.
+023200*
+023300******************************************************************
+023400**  3000-REPORT-OVERDUE                                          **
+023500**  Sequential browse of the tracking file; any order still     **
+023600**  PENDING whose age exceeds its MQMD-EXPIRY window is listed   **
+023700**  on the timeout report and marked TIMED-OUT.                 **
+023800******************************************************************
+023900 3000-REPORT-OVERDUE.
+024000     IF LB2-TRK-PENDING
+024100         PERFORM 3100-CHECK-EXPIRY     THRU 3100-EXIT
+024200     END-IF
+024300     PERFORM 3900-READ-TRACK           THRU 3900-EXIT.
+024400 3000-EXIT.
+024500     EXIT.
+024600*
+024700 3100-CHECK-EXPIRY.
+024800     MOVE LB2-TRK-EXPIRY                TO LB5-EXPIRY-SECONDS
+024900     IF LB5-EXPIRY-SECONDS = -1
+025000         GO TO 3100-EXIT
+025100     END-IF
+025200     DIVIDE LB5-EXPIRY-SECONDS BY 10 GIVING LB5-EXPIRY-SECONDS
+025300     MOVE LB2-TRK-PUT-DATE(1:8)          TO LB5-PUT-YYYYMMDD
+025400     MOVE LB5-RUN-DATE                   TO LB5-RUN-YYYYMMDD
+025500     COMPUTE LB5-PUT-JULIAN =
+025600         FUNCTION INTEGER-OF-DATE(LB5-PUT-YYYYMMDD)
+025700     COMPUTE LB5-RUN-JULIAN =
+025800         FUNCTION INTEGER-OF-DATE(LB5-RUN-YYYYMMDD)
+025900     COMPUTE LB5-PUT-SECONDS-OF-DAY =
+026000         FUNCTION NUMVAL(LB2-TRK-PUT-TIME(1:2)) * 3600 +
+026100         FUNCTION NUMVAL(LB2-TRK-PUT-TIME(3:2)) * 60 +
+026200         FUNCTION NUMVAL(LB2-TRK-PUT-TIME(5:2))
+026300     COMPUTE LB5-RUN-SECONDS-OF-DAY =
+026400         LB5-RUN-HH * 3600 + LB5-RUN-MIN * 60 + LB5-RUN-SS
+026500     COMPUTE LB5-ELAPSED-DAYS = LB5-RUN-JULIAN - LB5-PUT-JULIAN
+026600     COMPUTE LB5-ELAPSED-SECONDS =
+026700         (LB5-ELAPSED-DAYS * 86400) +
+026800         (LB5-RUN-SECONDS-OF-DAY - LB5-PUT-SECONDS-OF-DAY)
+026900     IF LB5-ELAPSED-SECONDS > LB5-EXPIRY-SECONDS
+027000         SET LB2-TRK-TIMED-OUT            TO TRUE
+027100         REWRITE LB2-ORDER-TRACK-RECORD
+027200         ADD 1                            TO LB5-ORDERS-TIMED-OUT
+027300         MOVE SPACES                      TO LB5-REPORT-LINE
+027400         STRING 'OVERDUE ORDER '
+027500                LB2-TRK-ORDER-NUMBER
+027600                ' PATIENT '
+027700                LB2-TRK-PATIENT-ID
+027800                ' TEST '
+027900                LB2-TRK-TEST-CODE
+028000                ' CORRELID '
+028100                LB2-TRK-CORRELID
+028200             DELIMITED BY SIZE INTO LB5-REPORT-LINE
+028300         WRITE LB5-REPORT-LINE
+028400     END-IF.
+028500 3100-EXIT.
+028600     EXIT.
+028700*
+028800 3900-READ-TRACK.
+028900     READ LB5-ORDER-TRACK-FILE NEXT RECORD
+029000         AT END
+029100             MOVE 'Y'                    TO LB5-TRACK-EOF-SWITCH
+029200     END-READ.
+029300 3900-EXIT.
+029400     EXIT.
+029500*
+029600 8000-TERMINATE.
+029700     CLOSE LB5-LAB-RESULT-FILE
+029800     CLOSE LB5-ORDER-TRACK-FILE
+029900     IF LB5-TRK-FILE-STATUS NOT = '00'
+030000         DISPLAY 'LAB025 - CLOSE FAILED FOR ORDTRKF, STATUS='
+030100                 LB5-TRK-FILE-STATUS
+030200     END-IF
+030300     CLOSE LB5-TIMEOUT-REPORT
+030400     CLOSE LB5-CHARSET-EXCEPTION-FILE
+030500     DISPLAY 'LAB025 - RESULTS READ:      ' LB5-RESULTS-READ
+030600     DISPLAY 'LAB025 - RESULTS MATCHED:    ' LB5-RESULTS-MATCHED
+030700     DISPLAY 'LAB025 - RESULTS UNMATCHED:  '
+030800             LB5-RESULTS-UNMATCHED
+030900     DISPLAY 'LAB025 - CHARSET REJECTED:   '
+031000             LB5-RESULTS-REJECTED
+031100     DISPLAY 'LAB025 - ORDERS TIMED OUT:   '
+031200             LB5-ORDERS-TIMED-OUT.
+031300 8000-EXIT.
+031400     EXIT.
+031500*
+031600 9999-EXIT.
+031700     EXIT.
