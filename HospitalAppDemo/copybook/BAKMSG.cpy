@@ -0,0 +1,27 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      BAKMSG                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Backout/dead-letter queue extract record.   **
+000600**                  One row per message retrieved from a        **
+000700**                  backout queue, carrying the MQMD fields     **
+000800**                  needed to identify the poison message and   **
+000900**                  its originating application.                **
+001000**                                                              **
+001100******************************************************************
+001200**  MODIFICATION HISTORY                                        **
+001300**  DATE       INIT  DESCRIPTION                                **
+001400**  ---------- ----  ------------------------------------------ **
+001500**  2026-08-09  JMH  Initial version for BAK030 exception rpt.  **
+001600******************************************************************
+001700*
+001800 01  BK3-BACKOUT-MSG-RECORD.
+001900     05  BK3-BAK-QUEUE-NAME      PIC X(48).
+002000     05  BK3-BAK-MSGID           PIC X(24).
+002100     05  BK3-BAK-BACKOUTCOUNT    PIC S9(09) BINARY.
+002200     05  BK3-BAK-FEEDBACK        PIC S9(09) BINARY.
+002300     05  BK3-BAK-PUTAPPLNAME     PIC X(28).
+002400     05  BK3-BAK-PUTDATE         PIC X(08).
+002500     05  BK3-BAK-PUTTIME         PIC X(08).
+002600     05  BK3-BAK-MSG-TEXT        PIC X(60).
+002700*
