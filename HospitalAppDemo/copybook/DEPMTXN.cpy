@@ -0,0 +1,25 @@
+000100******************************************************************
+000200**                                                              **
+000300**  FILE NAME:      DEPMTXN                                     **
+000400**                                                              **
+000500**  DESCRIPTION:    Maintenance transaction record for the      **
+000600**                  per-department dynamic queue control file.  **
+000700**                                                              **
+000800******************************************************************
+000900**  MODIFICATION HISTORY                                        **
+001000**  DATE       INIT  DESCRIPTION                                **
+001100**  ---------- ----  ------------------------------------------ **
+001200**  2026-08-09  JMH  Initial version for DEP050 maintenance.    **
+001300******************************************************************
+001400*
+001500 01  DP5-MAINT-TXN-RECORD.
+001600     05  DP5-TXN-CODE                PIC X(01).
+001700         88  DP5-TXN-ADD                     VALUE 'A'.
+001800         88  DP5-TXN-CHANGE                  VALUE 'C'.
+001900         88  DP5-TXN-DELETE                  VALUE 'D'.
+002000     05  DP5-TXN-DEPT-CODE           PIC X(04).
+002100     05  DP5-TXN-DEPT-NAME           PIC X(30).
+002200     05  DP5-TXN-QNAME-TEMPLATE      PIC X(48).
+002300     05  DP5-TXN-MODEL-QNAME        PIC X(48).
+002400     05  FILLER                      PIC X(01).
+002500*
