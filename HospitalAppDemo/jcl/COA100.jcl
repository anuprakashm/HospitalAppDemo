@@ -0,0 +1,15 @@
+//COA100   JOB (ACCTNO),'COA/COD SLA RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CONFIRM-ON-ARRIVAL/CONFIRM-ON-DELIVERY RECONCILIATION.        *
+//* MATCHES REPORT MESSAGES BACK TO THE ORIGINAL ORDER ON         *
+//* ORDTRKF AND ALERTS ON ANY STAT/CODE-ALERT ORDER STILL         *
+//* UNCONFIRMED PAST THE SLA WINDOW.                               *
+//*--------------------------------------------------------------*
+//STEP100  EXEC PGM=COA100
+//STEPLIB  DD   DSN=HOSP.PROD.LOADLIB,DISP=SHR
+//COAMSGX  DD   DSN=HOSP.PROD.MQ.COA.EXTRACT,DISP=SHR
+//ORDTRKF  DD   DSN=HOSP.PROD.LAB.ORDER.TRACK,DISP=SHR
+//COA100R  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
