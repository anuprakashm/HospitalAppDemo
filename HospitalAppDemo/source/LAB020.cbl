@@ -0,0 +1,412 @@
+000100******************************************************************
+000200**                                                              **
+000300**  PROGRAM-ID:     LAB020                                      **
+000400**                                                              **
+000500**  DESCRIPTION:    Outbound lab order bridge.  Stamps every    **
+000600**                  order message with a unique MQMD-CORRELID   **
+000700**                  and records it on the order-tracking file   **
+000800**                  so LAB025 can later match the inbound       **
+000900**                  result, or report the order as overdue.     **
+001000**                                                              **
+001100******************************************************************
+001200*
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.    LAB020.
+001500 AUTHOR.        J HARTWELL.
+001600 INSTALLATION.  INTERFACE ENGINEERING.
+001700 DATE-WRITTEN.  2026-08-09.
+001800 DATE-COMPILED.
+001900*
+002000******************************************************************
+002100**  MODIFICATION HISTORY                                        **
+002200**  DATE       INIT  DESCRIPTION                                **
+002300**  ---------- ----  ------------------------------------------ **
+002400**  2026-08-09  JMH  Initial version - CORRELID order stamping. **
+002500**  2026-08-09  JMH  Check MQCONN/MQOPEN/CKP070 return codes;    **
+002600**                   abort on connect/open failure instead of    **
+002700**                   running on with an invalid handle.          **
+002800******************************************************************
+002900*
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.  IBM-370.
+003300 OBJECT-COMPUTER.  IBM-370.
+003400*
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT LB2-LAB-ORDER-FILE    ASSIGN TO LABORDX
+003800            ORGANIZATION IS SEQUENTIAL.
+003900*
+004000     SELECT LB2-ORDER-TRACK-FILE  ASSIGN TO ORDTRKF
+004100            ORGANIZATION IS INDEXED
+004200            ACCESS MODE IS SEQUENTIAL
+004300            RECORD KEY IS LB2-TRK-CORRELID
+004400            FILE STATUS IS LB2-TRK-FILE-STATUS.
+004500*
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  LB2-LAB-ORDER-FILE
+004900     RECORDING MODE IS F.
+005000 01  LB2-LAB-ORDER-EXTRACT-RECORD   PIC X(132).
+005100*
+005200 FD  LB2-ORDER-TRACK-FILE
+005300     RECORDING MODE IS F.
+005400     COPY ORDTRK.
+005500*
+005600 WORKING-STORAGE SECTION.
+005700*
+005800 01  LB2-MQ-AREA.
+005900     COPY CMQODV.
+006000     COPY CMQMDV.
+006100     COPY PRITAB.
+006200     COPY RTETAB.
+006300*
+006400*
+006500 01  LB2-MQPMO.
+006600     05  LB2-PMO-STRUCID         PIC X(4)  VALUE 'PMO '.
+006700     05  LB2-PMO-VERSION         PIC S9(9) BINARY VALUE 1.
+006800     05  LB2-PMO-OPTIONS         PIC S9(9) BINARY VALUE 0.
+006900*
+007000 01  LB2-HCONN                   PIC S9(9) BINARY VALUE 0.
+007100 01  LB2-HOBJ                    PIC S9(9) BINARY VALUE 0.
+007200 01  LB2-OPEN-OPTIONS            PIC S9(9) BINARY VALUE 0.
+007300 01  LB2-CLOSE-OPTIONS           PIC S9(9) BINARY VALUE 0.
+007400 01  LB2-COMPCODE                PIC S9(9) BINARY VALUE 0.
+007500 01  LB2-REASON                  PIC S9(9) BINARY VALUE 0.
+007600 01  LB2-BUFFLEN                 PIC S9(9) BINARY VALUE 0.
+007700 01  LB2-QMGR-NAME                PIC X(48) VALUE SPACES.
+007800 01  LB2-RESOLVED-QMGR-NAME       PIC X(48) VALUE SPACES.
+007900 01  LB2-CKP-FUNCTION-CODE        PIC X(01) VALUE SPACES.
+008000 01  LB2-CKP-PROGRAM-ID           PIC X(08) VALUE 'LAB020'.
+008100 01  LB2-CKP-RECORD-COUNT         PIC 9(07) VALUE 0.
+008200 01  LB2-CKP-RETURN-CODE          PIC S9(9) BINARY VALUE 0.
+008300*
+008400******************************************************************
+008500**  MQMD-REPORT VALUES - CONFIRM ON ARRIVAL/CONFIRM ON DELIVERY   **
+008600**  VALUE IS MQRO_COA (256) + MQRO_COD (2048) = 2304.           **
+008700******************************************************************
+008800 01  LB2-MQRO-COA-AND-COD         PIC S9(9) BINARY VALUE 2304.
+008900*
+009000 01  LB2-TRK-FILE-STATUS          PIC X(02) VALUE '00'.
+009100*
+009200 77  LB2-EOF-SWITCH               PIC X(01) VALUE 'N'.
+009300     88  LB2-EOF                         VALUE 'Y'.
+009400 77  LB2-ABORT-SWITCH             PIC X(01) VALUE 'N'.
+009500     88  LB2-ABORT-RUN                   VALUE 'Y'.
+009600 77  LB2-RECORDS-READ              PIC 9(07) COMP VALUE 0.
+009700 77  LB2-RECORDS-PUT                PIC 9(07) COMP VALUE 0.
+009800 77  LB2-SKIP-COUNT               PIC 9(07) COMP VALUE 0.
+009900 77  LB2-SEQUENCE-NUMBER            PIC 9(06) COMP VALUE 0.
+010000*
+010100 01  LB2-RUN-DATE.
+010200     05  LB2-RUN-CENTURY           PIC 9(02).
+010300     05  LB2-RUN-YY                PIC 9(02).
+010400     05  LB2-RUN-MM                PIC 9(02).
+010500     05  LB2-RUN-DD                PIC 9(02).
+010600 01  LB2-RUN-TIME.
+010700     05  LB2-RUN-HH                PIC 9(02).
+010800     05  LB2-RUN-MIN               PIC 9(02).
+010900     05  LB2-RUN-SS                PIC 9(02).
+011000     05  LB2-RUN-HS                PIC 9(02).
+011100*
+011200******************************************************************
+011300**  CORRELID BUILT AS RUN-DATE/TIME + A PER-RUN SEQUENCE NUMBER **
+011400******************************************************************
+011500 01  LB2-CORRELID-WORK.
+011600     05  LB2-CORRELID-DATE        PIC X(08).
+011700     05  LB2-CORRELID-TIME        PIC X(08).
+011800     05  LB2-CORRELID-SEQ         PIC 9(06).
+011900     05  FILLER                   PIC X(02) VALUE SPACES.
+012000*
+012100 COPY LABORD.
+012200*
+012300 01  LB2-MSG-BUFFER                PIC X(132).
+012400*
+012500 PROCEDURE DIVISION.
+012600*
+012700 0000-MAINLINE.
+012800     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+012900     IF NOT LB2-ABORT-RUN
+013000         PERFORM 2000-PROCESS-FILE     THRU 2000-EXIT
+013100             UNTIL LB2-EOF OR LB2-ABORT-RUN
+013200     END-IF
+013300     PERFORM 8000-TERMINATE        THRU 8000-EXIT
+013400     IF LB2-ABORT-RUN
+013500         MOVE 16                    TO RETURN-CODE
+013600     END-IF
+013700     GOBACK.
+013800*
+013900 1000-INITIALIZE.
+014000     ACCEPT LB2-RUN-DATE FROM DATE YYYYMMDD
+014100     ACCEPT LB2-RUN-TIME FROM TIME
+014200     MOVE SPACES                    TO LB2-QMGR-NAME
+014300     MOVE SPACES                    TO MQOD-OBJECTQMGRNAME
+014400     OPEN INPUT LB2-LAB-ORDER-FILE
+014500     OPEN I-O LB2-ORDER-TRACK-FILE
+014600     IF LB2-TRK-FILE-STATUS NOT = '00'
+014700         DISPLAY 'LAB020 - OPEN FAILED FOR ORDTRKF, STATUS='
+014800                 LB2-TRK-FILE-STATUS
+014900         SET LB2-ABORT-RUN         TO TRUE
+015000         GO TO 1000-EXIT
+015100     END-IF
+015200     PERFORM 2100-READ-ORDER       THRU 2100-EXIT
+015300     PERFORM 1550-RESOLVE-ROUTE    THRU 1550-EXIT
+015400     CALL 'MQCONN' USING LB2-QMGR-NAME
+015500                         LB2-HCONN
+015600                         LB2-COMPCODE
+015700                         LB2-REASON
+015800     IF LB2-COMPCODE NOT = 0
+015900         DISPLAY 'LAB020 - MQCONN FAILED, REASON=' LB2-REASON
+016000         SET LB2-ABORT-RUN            TO TRUE
+016100         GO TO 1000-EXIT
+016200     END-IF
+016300     MOVE 1                         TO MQOD-OBJECTTYPE
+016400     MOVE 'LAB.ORDER.QUEUE'         TO MQOD-OBJECTNAME
+016500     MOVE 8208                      TO LB2-OPEN-OPTIONS
+016600     CALL 'MQOPEN' USING LB2-HCONN
+016700                         MQOD
+016800                         LB2-OPEN-OPTIONS
+016900                         LB2-HOBJ
+017000                         LB2-COMPCODE
+017100                         LB2-REASON
+017200     IF LB2-COMPCODE NOT = 0
+017300         DISPLAY 'LAB020 - MQOPEN FAILED, REASON=' LB2-REASON
+017400         SET LB2-ABORT-RUN            TO TRUE
+017500         GO TO 1000-EXIT
+017600     END-IF
+017700     MOVE 'O'                       TO LB2-CKP-FUNCTION-CODE
+017800     CALL 'CKP070' USING LB2-CKP-FUNCTION-CODE
+017900                         LB2-CKP-PROGRAM-ID
+018000                         LB2-CKP-RECORD-COUNT
+018100                         LB2-CKP-RETURN-CODE
+018200     IF LB2-CKP-RETURN-CODE NOT = 0
+018300         DISPLAY 'LAB020 - CKP070 OPEN RETURNED '
+018400                 LB2-CKP-RETURN-CODE
+018500     END-IF
+018600     PERFORM 1600-SKIP-TO-CHECKPOINT THRU 1600-EXIT.
+018700 1000-EXIT.
+018800     EXIT.
+018900*
+019000******************************************************************
+019100**  1550-RESOLVE-ROUTE                                           **
+019200**  Resolve MQOD-OBJECTQMGRNAME for this feed's destination queue **
+019300**  manager from RT8-ROUTING-TABLE, keyed by the feed type on    **
+019400**  the first order in the extract.  Unrecognized feed types     **
+019500**  route to the local queue manager (spaces).                   **
+019600******************************************************************
+019700 1550-RESOLVE-ROUTE.
+019800     SET RT8-RTE-IDX               TO 1
+019900     SEARCH ALL RT8-RTE-ENTRY
+020000         AT END
+020100             MOVE SPACES            TO LB2-RESOLVED-QMGR-NAME
+020200         WHEN RT8-RTE-FEED-TYPE(RT8-RTE-IDX) = LB2-FEED-TYPE
+020300             MOVE RT8-RTE-QMGR-NAME(RT8-RTE-IDX) TO
+020400                 LB2-RESOLVED-QMGR-NAME
+020500     END-SEARCH
+020600     MOVE LB2-RESOLVED-QMGR-NAME   TO MQOD-OBJECTQMGRNAME.
+020700 1550-EXIT.
+020800     EXIT.
+020900*
+021000******************************************************************
+021100**  1600-SKIP-TO-CHECKPOINT                                      **
+021200**  On restart, skip past orders already PUT on a prior run,     **
+021300**  per the record count recovered from CKP070.                   **
+021400******************************************************************
+021500 1600-SKIP-TO-CHECKPOINT.
+021600     PERFORM 1610-SKIP-ONE-ORDER  THRU 1610-EXIT
+021700         UNTIL LB2-EOF
+021800            OR LB2-RECORDS-READ NOT LESS THAN LB2-CKP-RECORD-COUNT.
+021900 1600-EXIT.
+022000     EXIT.
+022100*
+022200 1610-SKIP-ONE-ORDER.
+022300     ADD 1                          TO LB2-RECORDS-READ
+022400     PERFORM 2100-READ-ORDER       THRU 2100-EXIT.
+022500 1610-EXIT.
+022600     EXIT.
+022700*
+022800 2000-PROCESS-FILE.
+022900     ADD 1                          TO LB2-RECORDS-READ
+023000     PERFORM 2200-BUILD-CORRELID    THRU 2200-EXIT
+023100     PERFORM 2300-PUT-ORDER         THRU 2300-EXIT
+023200     PERFORM 2100-READ-ORDER        THRU 2100-EXIT.
+023300 2000-EXIT.
+023400     EXIT.
+023500*
+023600 2100-READ-ORDER.
+023700     READ LB2-LAB-ORDER-FILE INTO LB2-LAB-ORDER-RECORD
+023800         AT END
+023900             MOVE 'Y'                TO LB2-EOF-SWITCH
+024000     END-READ.
+024100 2100-EXIT.
+024200     EXIT.
+024300*
+024400******************************************************************
+024500**  2200-BUILD-CORRELID                                          **
+024600**  Build a unique CORRELID for this order and stamp the MQMD.   **
+024700******************************************************************
+024800 2200-BUILD-CORRELID.
+024900     ADD 1                          TO LB2-SEQUENCE-NUMBER
+025000     STRING LB2-RUN-CENTURY LB2-RUN-YY LB2-RUN-MM LB2-RUN-DD
+025100         DELIMITED BY SIZE INTO LB2-CORRELID-DATE
+025200     STRING LB2-RUN-HH LB2-RUN-MIN LB2-RUN-SS LB2-RUN-HS
+025300         DELIMITED BY SIZE INTO LB2-CORRELID-TIME
+025400     MOVE LB2-SEQUENCE-NUMBER        TO LB2-CORRELID-SEQ
+025500     MOVE LOW-VALUES                 TO MQMD-CORRELID
+025600     MOVE LB2-CORRELID-WORK          TO MQMD-CORRELID
+025700     MOVE 1                          TO MQOD-OBJECTTYPE
+025800     MOVE 'LAB.ORDER.QUEUE'          TO MQOD-OBJECTNAME
+025900     MOVE 'MQLABORD'                 TO MQMD-FORMAT
+026000     MOVE LOW-VALUES                 TO MQMD-MSGID
+026100     MOVE 'LAB020'                   TO MQMD-PUTAPPLNAME
+026200     MOVE 14400                      TO MQMD-EXPIRY
+026300     STRING LB2-RUN-CENTURY LB2-RUN-YY LB2-RUN-MM LB2-RUN-DD
+026400         DELIMITED BY SIZE INTO MQMD-PUTDATE
+026500     STRING LB2-RUN-HH LB2-RUN-MIN LB2-RUN-SS LB2-RUN-HS
+026600         DELIMITED BY SIZE INTO MQMD-PUTTIME
+026700     MOVE LB2-LAB-ORDER-RECORD       TO LB2-MSG-BUFFER
+026800     MOVE 132                        TO LB2-BUFFLEN
+026900     PERFORM 2250-ASSIGN-PRIORITY    THRU 2250-EXIT.
+027000 2200-EXIT.
+027100     EXIT.
+027200*
+027300******************************************************************
+027400**  2250-ASSIGN-PRIORITY                                         **
+027500**  Look up MQMD-PRIORITY for this order's message type in       **
+027600**  PR6-PRIORITY-TABLE so a STAT order jumps ahead of routine     **
+027700**  lab traffic.  Unrecognized types keep the queue manager       **
+027800**  default (-1).                                                **
+027900******************************************************************
+028000 2250-ASSIGN-PRIORITY.
+028100     SET PR6-PRI-IDX              TO 1
+028200     SEARCH ALL PR6-PRI-ENTRY
+028300         AT END
+028400             MOVE -1               TO MQMD-PRIORITY
+028500         WHEN PR6-PRI-MSG-TYPE(PR6-PRI-IDX) = LB2-MSG-TYPE
+028600             MOVE PR6-PRI-LEVEL(PR6-PRI-IDX) TO MQMD-PRIORITY
+028700     END-SEARCH
+028800     PERFORM 2260-SET-REPORT-OPTIONS THRU 2260-EXIT.
+028900 2250-EXIT.
+029000     EXIT.
+029100*
+029200******************************************************************
+029300**  2260-SET-REPORT-OPTIONS                                      **
+029400**  Request a confirm-on-arrival/confirm-on-delivery report for   **
+029500**  STAT orders and code-alert messages so COA100 can reconcile   **
+029600**  them back to this order and page operations if confirmation   **
+029700**  doesn't arrive within the SLA window.  Everything else is     **
+029800**  left at MQRO-NONE.                                            **
+029900******************************************************************
+030000 2260-SET-REPORT-OPTIONS.
+030100     MOVE 0                       TO MQMD-REPORT
+030200     MOVE 'N'                     TO LB2-TRK-REPORT-FLAG
+030300     IF LB2-STAT-ORDER OR LB2-MSG-TYPE = 'CODEALRT'
+030400         MOVE LB2-MQRO-COA-AND-COD  TO MQMD-REPORT
+030500         SET LB2-TRK-REPORT-REQUESTED TO TRUE
+030600     END-IF.
+030700 2260-EXIT.
+030800     EXIT.
+030900*
+031000 2300-PUT-ORDER.
+031100     CALL 'MQPUT' USING LB2-HCONN
+031200                         LB2-HOBJ
+031300                         MQMD
+031400                         LB2-MQPMO
+031500                         LB2-BUFFLEN
+031600                         LB2-MSG-BUFFER
+031700                         LB2-COMPCODE
+031800                         LB2-REASON
+031900     IF LB2-COMPCODE = 0
+032000         ADD 1                        TO LB2-RECORDS-PUT
+032100         MOVE 'W'                     TO LB2-CKP-FUNCTION-CODE
+032200         MOVE LB2-RECORDS-READ        TO LB2-CKP-RECORD-COUNT
+032300         CALL 'CKP070' USING LB2-CKP-FUNCTION-CODE
+032400                             LB2-CKP-PROGRAM-ID
+032500                             LB2-CKP-RECORD-COUNT
+032600                             LB2-CKP-RETURN-CODE
+032700         IF LB2-CKP-RETURN-CODE NOT = 0
+032800             DISPLAY 'LAB020 - CKP070 WRITE RETURNED '
+032900                     LB2-CKP-RETURN-CODE
+033000         END-IF
+033100         PERFORM 2400-WRITE-TRACK     THRU 2400-EXIT
+033200     ELSE
+033300         DISPLAY 'LAB020 - MQPUT FAILED FOR ORDER '
+033400                 LB2-ORDER-NUMBER ' REASON=' LB2-REASON
+033500     END-IF.
+033600 2300-EXIT.
+033700     EXIT.
+033800*
+033900******************************************************************
+034000**  2400-WRITE-TRACK                                             **
+034100**  Record the CORRELID, order key and expiry on the tracking   **
+034200**  file so LAB025 can match or time it out later.               **
+034300******************************************************************
+034400 2400-WRITE-TRACK.
+034500     MOVE MQMD-CORRELID              TO LB2-TRK-CORRELID
+034600     MOVE LB2-ORDER-NUMBER            TO LB2-TRK-ORDER-NUMBER
+034700     MOVE LB2-PATIENT-ID              TO LB2-TRK-PATIENT-ID
+034800     MOVE LB2-TEST-CODE               TO LB2-TRK-TEST-CODE
+034900     MOVE MQMD-PUTDATE                TO LB2-TRK-PUT-DATE
+035000     MOVE MQMD-PUTTIME                TO LB2-TRK-PUT-TIME
+035100     MOVE MQMD-EXPIRY                 TO LB2-TRK-EXPIRY
+035200     SET LB2-TRK-PENDING              TO TRUE
+035300     MOVE SPACES                      TO LB2-TRK-RESULT-DATE
+035400                                          LB2-TRK-RESULT-TIME
+035500     SET LB2-TRK-COA-PENDING          TO TRUE
+035600     MOVE SPACES                      TO LB2-TRK-COA-DATE
+035700                                          LB2-TRK-COA-TIME
+035800     WRITE LB2-ORDER-TRACK-RECORD
+035900         INVALID KEY
+036000             DISPLAY 'LAB020 - DUPLICATE CORRELID ON WRITE '
+036100                     LB2-TRK-CORRELID
+036200     END-WRITE.
+036300 2400-EXIT.
+036400     EXIT.
+036500*
+036600 8000-TERMINATE.
+036700     CLOSE LB2-LAB-ORDER-FILE
+036800     CLOSE LB2-ORDER-TRACK-FILE
+036900     IF LB2-TRK-FILE-STATUS NOT = '00'
+037000         DISPLAY 'LAB020 - CLOSE FAILED FOR ORDTRKF, STATUS='
+037100                 LB2-TRK-FILE-STATUS
+037200     END-IF
+037300     CALL 'MQCLOSE' USING LB2-HCONN
+037400                          LB2-HOBJ
+037500                          LB2-CLOSE-OPTIONS
+037600                          LB2-COMPCODE
+037700                          LB2-REASON
+037800     CALL 'MQDISC'  USING LB2-HCONN
+037900                          LB2-COMPCODE
+038000                          LB2-REASON
+038100     IF NOT LB2-ABORT-RUN
+038200         MOVE 'R'                  TO LB2-CKP-FUNCTION-CODE
+038300         CALL 'CKP070' USING LB2-CKP-FUNCTION-CODE
+038400                             LB2-CKP-PROGRAM-ID
+038500                             LB2-CKP-RECORD-COUNT
+038600                             LB2-CKP-RETURN-CODE
+038700     END-IF
+038800     MOVE 'C'                       TO LB2-CKP-FUNCTION-CODE
+038900     CALL 'CKP070' USING LB2-CKP-FUNCTION-CODE
+039000                         LB2-CKP-PROGRAM-ID
+039100                         LB2-CKP-RECORD-COUNT
+039200                         LB2-CKP-RETURN-CODE
+039300     IF LB2-CKP-RETURN-CODE NOT = 0
+039400         DISPLAY 'LAB020 - CKP070 CLOSE RETURNED '
+039500                 LB2-CKP-RETURN-CODE
+039600     END-IF
+039700     DISPLAY 'LAB020 - ORDERS READ: ' LB2-RECORDS-READ
+039800     DISPLAY 'LAB020 - ORDERS PUT:  ' LB2-RECORDS-PUT.
+039900 8000-EXIT.
+040000     EXIT.
+040100*
+040200 9999-EXIT.
+040300     EXIT.
+040400      
+040500      
+040600      
+040700      
+040800      
+040900      
+041000      
+041100      
+041200      
