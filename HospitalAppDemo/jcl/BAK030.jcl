@@ -0,0 +1,11 @@
+//BAK030   JOB (ACCTNO),'BACKOUT Q REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY POISON-MESSAGE REPORT - BACKOUT/DEAD-LETTER QUEUE        *
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=BAK030
+//STEPLIB  DD   DSN=HOSP.PROD.LOADLIB,DISP=SHR
+//BAKQEXT  DD   DSN=HOSP.PROD.MQ.BACKOUT.EXTRACT,DISP=SHR
+//BAK030R  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
